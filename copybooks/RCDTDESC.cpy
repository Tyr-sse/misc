@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20260809
+      * Purpose: SHARED RECORD LAYOUT - DATA (RC-DT) E DESCRICAO (RC-DESC)
+      *          USADO PELOS PROGRAMAS FHDR QUE LEEM ESSE FORMATO
+      ******************************************************************
+           03 RC-DT.
+            04 RC-DT-Y               PIC 9999 VALUE ZEROS.
+            04 RC-DT-M               PIC 99   VALUE ZEROS.
+            04 RC-DT-D               PIC 99   VALUE ZEROS.
+           03 FILLER                 PIC X.
+           03 RC-DESC.
+            04 RC-DESC-A             PIC X(64).
+            04 RC-DESC-B             PIC X(64).
