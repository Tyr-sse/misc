@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20260809
+      * Purpose: SHARED RECORD LAYOUT - ENTRADA DO MANIFESTO DE EXECUCAO
+      *          (REGISTRA A DATA EM QUE UM ARQUIVO FOI PRODUZIDO/
+      *          ATUALIZADO PARA QUE PROGRAMAS DEPENDENTES POSSAM
+      *          CONFIRMAR QUE O ARQUIVO ESTA EM DIA ANTES DE USA-LO)
+      ******************************************************************
+           03 MFST-FILE-ID              PIC X(10).
+           03 MFST-RUN-DATE             PIC 9(8).
+           03 MFST-PROGRAM              PIC X(8).
