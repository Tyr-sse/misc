@@ -5,17 +5,23 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. FHDR0002.
+        PROGRAM-ID. FHDR0005.
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-          SELECT IN-FL ASSIGN ".\..\fls\in0001.txt"
+          SELECT IN-FL ASSIGN IN-FL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-IN.
+          SELECT OUT-FL ASSIGN OUT-FL-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT OUT-FL ASSIGN ".\..\fls\out0003.txt"
+          SELECT CSV-FL ASSIGN CSV-FL-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CKPT-FL ASSIGN ".\..\fls\FHDR0005.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-CKPT.
       *   SELECT OUT-FL ASSIGN ''.
        DATA DIVISION.
         FILE SECTION.
@@ -28,56 +34,165 @@
            03 M                     PIC 99.
            03 F2                    PIC X VALUE '/'.
            03 Y                     PIC 9999.
+         01 OUT-HDR-REC            PIC X(80).
+         FD CSV-FL.
+         01 CSV-REC                PIC X(40).
          FD IN-FL.
           01 IN-RC.
-           03 RC-DT.
-            04 RC-DT-Y               PIC 9999 VALUE ZEROS.
-            04 RC-DT-M               PIC 99   VALUE ZEROS.
-            04 RC-DT-D               PIC 99   VALUE ZEROS.
+           COPY RCDTDESC.
 
-           03 FILLER                 PIC X.
-           03 RC-DESC.
-            04 RC-DESC-A             PIC X(64).
-            04 RC-DESC-B             PIC X(64).
+         FD CKPT-FL.
+          01 CKPT-RCRD.
+           02 CKPT-CT                PIC 9(6).
 
         WORKING-STORAGE SECTION.
          01 CT.
-          03 CT-01                   PIC 99  VALUE ZEROS.
+          03 CT-01                   PIC 9(6) VALUE ZEROS.
           03 CT-02                   PIC 99  VALUE ZEROS.
           03 CT-03                   PIC 99  VALUE ZEROS.
           03 CT-04                   PIC 99  VALUE ZEROS.
           03 CT-001                  PIC 999 VALUE ZEROS.
+         77 REC-LIMIT                PIC 9(6) VALUE 1000.
+         77 REC-LIMIT-ENV            PIC X(6).
+         77 WARN-THRESHOLD           PIC 9(6) VALUE ZEROS.
+         77 WARN-ISSUED-FL           PIC X    VALUE 'N'.
+          88 WARN-IS-ISSUED                   VALUE 'Y'.
+          88 WARN-IS-NOT-ISSUED                VALUE 'N'.
+
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\in0001.txt'.
+         77 OUT-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\out0003.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+         77 OUT-FL-PATH-ENV           PIC X(80).
+         77 CSV-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\out0003.csv'.
+         77 CSV-FL-PATH-ENV           PIC X(80).
+         01 RUN-DT.
+          03 RUN-Y                   PIC 9999.
+          03 RUN-M                   PIC 99.
+          03 RUN-D                   PIC 99.
+         77 SRC-FILE-NAME            PIC X(20) VALUE 'in0001.txt'.
+
+         77 STTS-CKPT                PIC 99.
+         77 STTS-IN                  PIC 99.
+         77 CKPT-INTERVAL            PIC 9(6) VALUE 100.
+         77 CKPT-Q                   PIC 9(6).
+         77 CKPT-REM                 PIC 9(6).
+         77 RESTART-CT               PIC 9(6) VALUE ZEROS.
+         77 SKIP-IX                  PIC 9(6).
 
 
 
 
        PROCEDURE DIVISION.
         000-MAIN.
-         DISPLAY 'MAIN: FHDR0003'.
+         DISPLAY 'MAIN: FHDR0005'.
          PERFORM 100-INIT.
          PERFORM 200-PROCESS.
          PERFORM 300-END.
         100-INIT.
-         DISPLAY 'INIT: FHDR0003'.
+         DISPLAY 'INIT: FHDR0005'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0005_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0005_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
+         ACCEPT CSV-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0005_CSVFILE'.
+         IF CSV-FL-PATH-ENV NOT = SPACES
+          MOVE CSV-FL-PATH-ENV TO CSV-FL-PATH
+         END-IF.
+         ACCEPT REC-LIMIT-ENV FROM ENVIRONMENT 'FHDR0005_MAXREC'.
+         IF REC-LIMIT-ENV IS NUMERIC AND REC-LIMIT-ENV NOT = SPACES
+          MOVE REC-LIMIT-ENV TO REC-LIMIT
+         END-IF.
+         COMPUTE WARN-THRESHOLD = REC-LIMIT * 9 / 10.
+         PERFORM 102-LOAD-CHECKPOINT.
+
+        102-LOAD-CHECKPOINT.
+         MOVE ZEROS TO RESTART-CT.
+         OPEN INPUT CKPT-FL.
+         IF STTS-CKPT = ZEROS
+          READ CKPT-FL
+           AT END
+            CONTINUE
+           NOT AT END
+            IF CKPT-CT NUMERIC
+             MOVE CKPT-CT TO RESTART-CT
+            ELSE
+             DISPLAY 'INVALID CHECKPOINT COUNT, IGNORING CKPT-FL'
+            END-IF
+          END-READ
+          IF STTS-CKPT NOT = ZEROS AND STTS-CKPT NOT = 10
+           DISPLAY 'I/O ERROR READING CKPT-FL, STATUS = ' STTS-CKPT
+           MOVE 8 TO RETURN-CODE
+          END-IF
+          CLOSE CKPT-FL
+         END-IF.
+         IF RESTART-CT > 0
+          DISPLAY 'RESUMING FROM CHECKPOINT, RESTART-CT = ' RESTART-CT
+         END-IF.
 
         200-PROCESS.
-         DISPLAY 'PROCESS: FHDR0003'.
+         DISPLAY 'PROCESS: FHDR0005'.
          OPEN INPUT IN-FL.
          OPEN OUTPUT OUT-FL.
-         MOVE 1     TO CT-01.
+         OPEN OUTPUT CSV-FL.
+         MOVE ZEROS TO CT-01.
          MOVE ZEROS TO CT-02.
+         IF RESTART-CT > 0
+          MOVE 1 TO SKIP-IX
+          PERFORM 208-SKIP-RECORD UNTIL SKIP-IX > RESTART-CT
+           OR CT-02 = 1
+          MOVE RESTART-CT TO CT-01
+         END-IF.
+         PERFORM 204-WRITE-HEADER.
          DISPLAY ' START'.
          PERFORM 205-PROCESS-LINE
-          UNTIL CT-01 EQUALS 1000 OR CT-02 EQUALS 1.
+          UNTIL CT-01 = REC-LIMIT OR CT-02 = 1.
+         IF CT-01 = REC-LIMIT AND CT-02 NOT = 1
+          DISPLAY ' WARNING: TRUNCATED AT ' REC-LIMIT ' RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         IF RESTART-CT = 0 AND CT-01 = 0
+          DISPLAY ' WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         PERFORM 207-WRITE-FOOTER.
          DISPLAY ' FINISH process'.
+
+         204-WRITE-HEADER.
+          MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+          MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+          MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+          MOVE SPACES TO OUT-HDR-REC.
+          STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+           '  SOURCE FILE: ' SRC-FILE-NAME
+           DELIMITED BY SIZE INTO OUT-HDR-REC.
+          WRITE OUT-HDR-REC.
+          MOVE 'LN,DAY,MONTH,YEAR' TO CSV-REC.
+          WRITE CSV-REC.
          205-PROCESS-LINE.
           READ IN-FL
-
+           AT END
+            MOVE 1 TO CT-02
            NOT AT END
             ADD 1 TO CT-01
-            MOVE 0 TO CT-02
             PERFORM  206-MOUT-OUT-REC
           END-READ.
+          IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+           DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+           MOVE 8 TO RETURN-CODE
+          END-IF.
+          IF WARN-THRESHOLD > 0 AND CT-01 = WARN-THRESHOLD
+           AND WARN-IS-NOT-ISSUED
+           DISPLAY ' WARNING: IN-FL APPROACHING REC-LIMIT (' CT-01
+            ' OF ' REC-LIMIT ')'
+           MOVE 'Y' TO WARN-ISSUED-FL
+          END-IF.
 
 
 
@@ -93,11 +208,50 @@
            MOVE RC-DT-Y TO Y.
            display 'wrt' ct-01 ': ' out-rec.
            WRITE OUT-REC.
+           PERFORM 210-WRITE-CSV-REC.
+           DIVIDE CT-01 BY CKPT-INTERVAL GIVING CKPT-Q
+            REMAINDER CKPT-REM.
+           IF CKPT-REM = 0
+            PERFORM 209-WRITE-CHECKPOINT
+           END-IF.
+
+          210-WRITE-CSV-REC.
+           MOVE SPACES TO CSV-REC.
+           STRING CT-01 ',' RC-DT-D ',' RC-DT-M ',' RC-DT-Y
+            DELIMITED BY SIZE INTO CSV-REC.
+           WRITE CSV-REC.
+
+         208-SKIP-RECORD.
+          READ IN-FL
+           AT END
+            MOVE 1 TO CT-02
+           NOT AT END
+            CONTINUE
+          END-READ.
+          IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+           DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+           MOVE 8 TO RETURN-CODE
+          END-IF.
+          ADD 1 TO SKIP-IX.
 
+         209-WRITE-CHECKPOINT.
+          MOVE CT-01 TO CKPT-CT.
+          OPEN OUTPUT CKPT-FL.
+          WRITE CKPT-RCRD.
+          CLOSE CKPT-FL.
 
+          207-WRITE-FOOTER.
+           MOVE SPACES TO OUT-HDR-REC.
+           STRING 'TOTAL RECORDS WRITTEN: ' CT-01
+            DELIMITED BY SIZE INTO OUT-HDR-REC.
+           WRITE OUT-HDR-REC.
+           MOVE ZEROS TO CKPT-CT.
+           OPEN OUTPUT CKPT-FL.
+           WRITE CKPT-RCRD.
+           CLOSE CKPT-FL.
 
         300-END.
-         DISPLAY 'END-PROGRAM: FHDR0003'.
+         DISPLAY 'END-PROGRAM: FHDR0005'.
 
-         STOP RUN.
-       END PROGRAM FHDR0002.
+         GOBACK.
+       END PROGRAM FHDR0005.
