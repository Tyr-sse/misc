@@ -11,12 +11,24 @@
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT IN-FL ASSIGN ".\..\fls\I0001.txt"
+         SELECT IN-FL ASSIGN IN-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS-IN.
-         SELECT OUT-FL ASSIGN ".\..\fls\O0001.txt"
+         SELECT OUT-FL ASSIGN OUT-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS-OUT.
+         SELECT REJ-FL ASSIGN REJ-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-REJ.
+         SELECT CKPT-FL ASSIGN ".\..\fls\PROG0001.CKP"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-CKPT.
+         SELECT HDR-FL ASSIGN HDR-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-HDR.
+         SELECT MFST-FL ASSIGN MFST-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-MFST.
 
        DATA DIVISION.
         FILE SECTION.
@@ -24,21 +36,84 @@
          01 RCRD-IN.
           02 I-A                                           PIC X(10).
           02 I-B                                           PIC X(10).
-          02 I-V                                           PIC 9(10).
+          02 I-DT                                          PIC 9(8).
+          02 I-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
 
          FD OUT-FL.
          01 RCRD-OUT.
           02 O-A                                           PIC X(10).
           02 O-B                                           PIC X(10).
-          02 O-V                                           PIC 9(10).
+          02 O-DT                                          PIC 9(8).
+          02 O-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD REJ-FL.
+         01 RCRD-REJ.
+          02 R-A                                           PIC X(10).
+          02 R-B                                           PIC X(10).
+          02 R-V                                           PIC X(11).
+          02 R-REASON                                      PIC X(20).
+         01 REJ-HDR-REC                                     PIC X(51).
+
+         FD CKPT-FL.
+         01 CKPT-RCRD.
+          02 CKPT-CT                                        PIC 99.
 
+         FD HDR-FL.
+         01 HDR-REC                                          PIC X(80).
 
+         FD MFST-FL.
+         01 MFST-RCRD.
+          COPY MFSTREC.
 
         WORKING-STORAGE SECTION.
          77 STTS-IN PIC 99.
          77 STTS-OUT PIC 99.
+         77 STTS-REJ PIC 99.
+         77 STTS-CKPT PIC 99.
          77 CT-01 PIC 99.
          77 CT-02 PIC 99.
+         77 CKPT-INTERVAL PIC 99 VALUE 4.
+         77 CKPT-Q PIC 99.
+         77 CKPT-REM PIC 99.
+         77 REC-LIMIT PIC 99 VALUE 4.
+         77 REC-LIMIT-ENV PIC X(2).
+         77 WARN-THRESHOLD PIC 99 VALUE ZEROS.
+         77 WARN-ISSUED-FL PIC X VALUE 'N'.
+          88 WARN-IS-ISSUED VALUE 'Y'.
+          88 WARN-IS-NOT-ISSUED VALUE 'N'.
+         77 RESTART-CT PIC 99 VALUE ZEROS.
+         77 SKIP-IX PIC 99.
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\I0001.txt'.
+         77 OUT-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\O0001.txt'.
+         77 REJ-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\R0001.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+         77 OUT-FL-PATH-ENV           PIC X(80).
+         77 REJ-FL-PATH-ENV           PIC X(80).
+         77 CT-REJECTED               PIC 9(6) VALUE ZEROS.
+         77 HDR-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\O0001.HDR'.
+         77 STTS-HDR                  PIC 99.
+         01 RUN-DT.
+          03 RUN-Y                    PIC 9999.
+          03 RUN-M                    PIC 99.
+          03 RUN-D                    PIC 99.
+
+         77 MFST-FL-PATH              PIC X(80)
+             VALUE '.\..\fls\RUNMFST.txt'.
+         77 MFST-FL-PATH-ENV          PIC X(80).
+         77 STTS-MFST                 PIC 99.
+         77 TODAY-DT                  PIC 9(8).
+         77 LATEST-I0001-DT           PIC 9(8) VALUE ZEROS.
+         77 MFST-EOF-FL               PIC X    VALUE 'N'.
+          88 MFST-IS-EOF                       VALUE 'Y'.
+         77 MFST-SKIP-FL              PIC X    VALUE 'N'.
+          88 MFST-SKIP-IS-SET                  VALUE 'Y'.
+         77 MFST-SKIP-ENV             PIC X(3).
 
 
 
@@ -52,11 +127,14 @@
 
          OPEN INPUT IN-FL.
          OPEN OUTPUT OUT-FL.
+         OPEN OUTPUT REJ-FL.
+         PERFORM 101-WRITE-HEADERS.
 
          PERFORM 200-PROCESS.
 
          CLOSE IN-FL.
          CLOSE OUT-FL.
+         CLOSE REJ-FL.
 
 
 
@@ -65,13 +143,132 @@
 
         100-INIT.
          DISPLAY 'INIT: PROG0001'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'PROG0001_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'PROG0001_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
+         ACCEPT REJ-FL-PATH-ENV FROM ENVIRONMENT 'PROG0001_REJFILE'.
+         IF REJ-FL-PATH-ENV NOT = SPACES
+          MOVE REJ-FL-PATH-ENV TO REJ-FL-PATH
+         END-IF.
+         ACCEPT MFST-FL-PATH-ENV FROM ENVIRONMENT 'PROG0001_MANIFEST'.
+         IF MFST-FL-PATH-ENV NOT = SPACES
+          MOVE MFST-FL-PATH-ENV TO MFST-FL-PATH
+         END-IF.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DT.
+         PERFORM 103-CHECK-RUN-MANIFEST.
+         ACCEPT REC-LIMIT-ENV FROM ENVIRONMENT 'PROG0001_MAXREC'.
+         IF REC-LIMIT-ENV IS NUMERIC AND REC-LIMIT-ENV NOT = SPACES
+          MOVE REC-LIMIT-ENV TO REC-LIMIT
+         END-IF.
+         COMPUTE WARN-THRESHOLD = REC-LIMIT * 9 / 10.
+         PERFORM 102-LOAD-CHECKPOINT.
+
+        103-CHECK-RUN-MANIFEST.
+         ACCEPT MFST-SKIP-ENV FROM ENVIRONMENT 'PROG0001_SKIPMANIFEST'.
+         IF MFST-SKIP-ENV(1:1) = 'Y'
+          MOVE 'Y' TO MFST-SKIP-FL
+         END-IF.
+         MOVE ZEROS TO LATEST-I0001-DT.
+         MOVE 'N' TO MFST-EOF-FL.
+         OPEN INPUT MFST-FL.
+         IF STTS-MFST = ZEROS
+          PERFORM 104-SCAN-MANIFEST UNTIL MFST-IS-EOF
+          CLOSE MFST-FL
+         END-IF.
+         IF LATEST-I0001-DT NOT = TODAY-DT
+          DISPLAY 'I0001.txt MANIFEST DATE (' LATEST-I0001-DT
+           ') DOES NOT MATCH TODAY (' TODAY-DT ')'
+          PERFORM 105-REJECT-STALE-MANIFEST
+         END-IF.
+
+        104-SCAN-MANIFEST.
+         READ MFST-FL
+          AT END
+           MOVE 'Y' TO MFST-EOF-FL
+          NOT AT END
+           IF MFST-FILE-ID = 'I0001' AND MFST-RUN-DATE > LATEST-I0001-DT
+            MOVE MFST-RUN-DATE TO LATEST-I0001-DT
+           END-IF
+         END-READ.
+         IF STTS-MFST NOT = ZEROS AND STTS-MFST NOT = 10
+          DISPLAY 'I/O ERROR READING MFST-FL, STATUS = ' STTS-MFST
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        105-REJECT-STALE-MANIFEST.
+         IF MFST-SKIP-IS-SET
+          DISPLAY 'PROG0001_SKIPMANIFEST SET, RUNNING ANYWAY'
+         ELSE
+          DISPLAY 'I0001.txt NOT CONFIRMED CURRENT, WILL NOT RUN'
+          DISPLAY 'SET PROG0001_SKIPMANIFEST=Y TO OVERRIDE'
+          MOVE 8 TO RETURN-CODE
+          GOBACK
+         END-IF.
+
+        101-WRITE-HEADERS.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         MOVE SPACES TO HDR-REC.
+         STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+          '  SOURCE: ' IN-FL-PATH '  OUTPUT: ' OUT-FL-PATH
+          DELIMITED BY SIZE INTO HDR-REC.
+         OPEN OUTPUT HDR-FL.
+         WRITE HDR-REC.
+         CLOSE HDR-FL.
+         MOVE SPACES TO REJ-HDR-REC.
+         STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+          DELIMITED BY SIZE INTO REJ-HDR-REC.
+         WRITE REJ-HDR-REC.
 
+        102-LOAD-CHECKPOINT.
+         MOVE ZEROS TO RESTART-CT.
+         OPEN INPUT CKPT-FL.
+         IF STTS-CKPT = ZEROS
+          READ CKPT-FL
+           AT END
+            CONTINUE
+           NOT AT END
+            IF CKPT-CT NUMERIC
+             MOVE CKPT-CT TO RESTART-CT
+            ELSE
+             DISPLAY 'INVALID CHECKPOINT COUNT, IGNORING CKPT-FL'
+            END-IF
+          END-READ
+          IF STTS-CKPT NOT = ZEROS AND STTS-CKPT NOT = 10
+           DISPLAY 'I/O ERROR READING CKPT-FL, STATUS = ' STTS-CKPT
+           MOVE 8 TO RETURN-CODE
+          END-IF
+          CLOSE CKPT-FL
+         END-IF.
+         IF RESTART-CT > 0
+          DISPLAY 'RESUMING FROM CHECKPOINT, RESTART-CT = ' RESTART-CT
+         END-IF.
 
 
         200-PROCESS.
          DISPLAY 'PROCESS: PROG0001'.
          MOVE 0 TO CT-02.
-         PERFORM 201-PROC-LINE UNTIL CT-01=4 OR CT-02=1 .
+         MOVE ZEROS TO CT-01.
+         IF RESTART-CT > 0
+          MOVE 1 TO SKIP-IX
+          PERFORM 211-SKIP-RECORD UNTIL SKIP-IX > RESTART-CT
+           OR CT-02 = 1
+          MOVE RESTART-CT TO CT-01
+         END-IF.
+         PERFORM 201-PROC-LINE UNTIL CT-01=REC-LIMIT OR CT-02=1 .
+         IF RESTART-CT = 0 AND CT-01 = 0
+          DISPLAY 'WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         IF CT-01 = REC-LIMIT AND CT-02 NOT = 1
+          DISPLAY 'WARNING: IN-FL TRUNCATED AT REC-LIMIT = ' REC-LIMIT
+         END-IF.
 
 
         201-PROC-LINE.
@@ -80,15 +277,81 @@
            DISPLAY 'EOF, CT-02 = 0'
            MOVE 1 TO CT-02
           NOT AT END
-           MOVE I-A TO O-A
-           MOVE I-B TO O-B
-           MOVE I-V TO O-V
+           ADD 1 TO CT-01
+           PERFORM 210-VALIDATE-LINE
          END-READ.
-         DISPLAY ':' RCRD-OUT.
-         WRITE RCRD-OUT.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        IF WARN-THRESHOLD > 0 AND CT-01 = WARN-THRESHOLD
+         AND WARN-IS-NOT-ISSUED
+         DISPLAY 'WARNING: IN-FL APPROACHING REC-LIMIT (' CT-01
+          ' OF ' REC-LIMIT ')'
+         MOVE 'Y' TO WARN-ISSUED-FL
+        END-IF.
+        DIVIDE CT-01 BY CKPT-INTERVAL GIVING CKPT-Q REMAINDER CKPT-REM.
+        IF CKPT-REM = 0
+         PERFORM 212-WRITE-CHECKPOINT
+        END-IF.
+
+        211-SKIP-RECORD.
+         READ IN-FL
+          AT END
+           MOVE 1 TO CT-02
+          NOT AT END
+           CONTINUE
+         END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+         ADD 1 TO SKIP-IX.
+
+        212-WRITE-CHECKPOINT.
+         MOVE CT-01 TO CKPT-CT.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
 
-        ADD 1 TO CT-01.
+        210-VALIDATE-LINE.
+         MOVE SPACES TO R-REASON.
+         IF I-A = SPACES
+          STRING 'BLANK I-A' DELIMITED BY SIZE INTO R-REASON
+         ELSE
+          IF I-B = SPACES
+           STRING 'BLANK I-B' DELIMITED BY SIZE INTO R-REASON
+          ELSE
+           IF I-V NOT NUMERIC
+            STRING 'NON-NUMERIC I-V' DELIMITED BY SIZE INTO R-REASON
+           END-IF
+          END-IF
+         END-IF.
+         IF R-REASON = SPACES
+          MOVE I-A TO O-A
+          MOVE I-B TO O-B
+          MOVE I-DT TO O-DT
+          MOVE I-V TO O-V
+          DISPLAY ':' RCRD-OUT
+          WRITE RCRD-OUT
+         ELSE
+          MOVE I-A TO R-A
+          MOVE I-B TO R-B
+          MOVE I-V TO R-V
+          DISPLAY 'REJECTED: ' RCRD-REJ
+          WRITE RCRD-REJ
+          ADD 1 TO CT-REJECTED
+         END-IF.
               300-END.
+         MOVE ZEROS TO CKPT-CT.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
+         IF CT-REJECTED > 0
+          DISPLAY ' RECORDS REJECTED: ' CT-REJECTED
+          MOVE 4 TO RETURN-CODE
+         END-IF.
          DISPLAY 'END-PROGRAM: PROG0001'.
-         STOP RUN.
+         GOBACK.
        END PROGRAM PROG0001.
