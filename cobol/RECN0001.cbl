@@ -0,0 +1,228 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20220714
+      * Purpose: ESTUDAR COBOL - RECONCILIAR TOTAIS DE CONTROLE I0001/O0001
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. RECN0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT I-FL ASSIGN I-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-I.
+         SELECT O-FL ASSIGN O-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-O.
+         SELECT RATE-FL ASSIGN RATE-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-RATE.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD I-FL.
+         01 RCRD-I.
+          02 I-A                                           PIC X(10).
+          02 I-B                                           PIC X(10).
+          02 I-DT                                          PIC 9(8).
+          02 I-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD O-FL.
+         01 RCRD-O.
+          02 O-A                                           PIC X(10).
+          02 O-B                                           PIC X(10).
+          02 O-DT                                          PIC 9(8).
+          02 O-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD RATE-FL.
+         01 RATE-RCRD.
+          02 RATE-A                                        PIC X(10).
+          02 RATE-B                                        PIC X(10).
+          02 RATE-EFF-DT                                   PIC 9(8).
+          02 RATE-NUM                                      PIC 9(10).
+          02 RATE-DEN                                      PIC 9(10).
+
+        WORKING-STORAGE SECTION.
+         77 STTS-I                                         PIC 99.
+         77 STTS-O                                         PIC 99.
+         77 CT-I                                           PIC 9(6).
+         77 CT-O                                           PIC 9(6).
+         77 SUM-I                                          PIC S9(12).
+         77 SUM-O                                          PIC S9(12).
+         77 EOF-I                                          PIC X.
+          88 IS-EOF-I                                      VALUE 'Y'.
+         77 EOF-O                                          PIC X.
+          88 IS-EOF-O                                      VALUE 'Y'.
+         77 I-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\I0001.txt'.
+         77 O-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\O0001.txt'.
+         77 I-FL-PATH-ENV            PIC X(80).
+         77 O-FL-PATH-ENV            PIC X(80).
+         77 RATE-FL-PATH             PIC X(80)
+             VALUE '.\..\fls\RATE.txt'.
+         77 RATE-FL-PATH-ENV         PIC X(80).
+         77 STTS-RATE                                       PIC 99.
+         77 RATE-CT                                    PIC 9(4) COMP.
+         77 RATE-IX                                    PIC 9(4) COMP.
+         77 RATE-EOF                                        PIC X.
+          88 IS-RATE-EOF                                    VALUE 'Y'.
+         77 NUM                                             PIC 9(10).
+         77 DEN                                             PIC 9(10).
+         77 BEST-EFF-DT                                     PIC 9(8).
+         77 RATE-FOUND-FL                                   PIC X.
+          88 RATE-IS-FOUND                                  VALUE 'Y'.
+         77 EXP-O-V                                         PIC S9(12).
+         77 EXP-SUM-O                                       PIC S9(12).
+         01 RATE-TBL.
+          02 RATE-ENTRY OCCURS 999 TIMES.
+           03 RT-A                                          PIC X(10).
+           03 RT-B                                          PIC X(10).
+           03 RT-EFF-DT                                     PIC 9(8).
+           03 RT-NUM                                        PIC 9(10).
+           03 RT-DEN                                        PIC 9(10).
+
+
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: RECN0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: RECN0001'.
+         ACCEPT I-FL-PATH-ENV FROM ENVIRONMENT 'RECN0001_INFILE'.
+         IF I-FL-PATH-ENV NOT = SPACES
+          MOVE I-FL-PATH-ENV TO I-FL-PATH
+         END-IF.
+         ACCEPT O-FL-PATH-ENV FROM ENVIRONMENT 'RECN0001_OUTFILE'.
+         IF O-FL-PATH-ENV NOT = SPACES
+          MOVE O-FL-PATH-ENV TO O-FL-PATH
+         END-IF.
+         ACCEPT RATE-FL-PATH-ENV FROM ENVIRONMENT 'RECN0001_RATEFILE'.
+         IF RATE-FL-PATH-ENV NOT = SPACES
+          MOVE RATE-FL-PATH-ENV TO RATE-FL-PATH
+         END-IF.
+         MOVE 0 TO CT-I.
+         MOVE 0 TO CT-O.
+         MOVE 0 TO SUM-I.
+         MOVE 0 TO SUM-O.
+         MOVE 0 TO EXP-SUM-O.
+         MOVE 'N' TO EOF-I.
+         MOVE 'N' TO EOF-O.
+         PERFORM 103-LOAD-RATES.
+
+        103-LOAD-RATES.
+         MOVE 0 TO RATE-CT.
+         MOVE 'N' TO RATE-EOF.
+         OPEN INPUT RATE-FL.
+         PERFORM 104-LOAD-ONE-RATE UNTIL IS-RATE-EOF.
+         CLOSE RATE-FL.
+
+        104-LOAD-ONE-RATE.
+         READ RATE-FL
+          AT END
+           MOVE 'Y' TO RATE-EOF
+          NOT AT END
+           ADD 1 TO RATE-CT
+           MOVE RATE-A TO RT-A(RATE-CT)
+           MOVE RATE-B TO RT-B(RATE-CT)
+           MOVE RATE-EFF-DT TO RT-EFF-DT(RATE-CT)
+           MOVE RATE-NUM TO RT-NUM(RATE-CT)
+           MOVE RATE-DEN TO RT-DEN(RATE-CT)
+         END-READ.
+         IF STTS-RATE NOT = ZEROS AND STTS-RATE NOT = 10
+          DISPLAY 'I/O ERROR READING RATE-FL, STATUS = ' STTS-RATE
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: RECN0001'.
+         OPEN INPUT I-FL.
+         OPEN INPUT O-FL.
+         PERFORM 201-SUM-I UNTIL IS-EOF-I.
+         PERFORM 202-SUM-O UNTIL IS-EOF-O.
+         CLOSE I-FL.
+         CLOSE O-FL.
+
+        201-SUM-I.
+         READ I-FL
+          AT END
+           MOVE 'Y' TO EOF-I
+          NOT AT END
+           ADD 1 TO CT-I
+           ADD I-V TO SUM-I
+           PERFORM 205-LOOKUP-RATE
+           COMPUTE EXP-O-V = (I-V * NUM) / DEN
+           ADD EXP-O-V TO EXP-SUM-O
+         END-READ.
+         IF STTS-I NOT = ZEROS AND STTS-I NOT = 10
+          DISPLAY 'I/O ERROR READING I-FL, STATUS = ' STTS-I
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        205-LOOKUP-RATE.
+         MOVE 1 TO NUM.
+         MOVE 1 TO DEN.
+         MOVE ZEROS TO BEST-EFF-DT.
+         MOVE 'N' TO RATE-FOUND-FL.
+         MOVE 1 TO RATE-IX.
+         PERFORM 206-SCAN-RATE UNTIL RATE-IX > RATE-CT.
+
+        206-SCAN-RATE.
+         IF RT-A(RATE-IX) = I-A AND RT-B(RATE-IX) = I-B
+            AND RT-EFF-DT(RATE-IX) NOT > I-DT
+            AND RT-EFF-DT(RATE-IX) NOT < BEST-EFF-DT
+          MOVE RT-EFF-DT(RATE-IX) TO BEST-EFF-DT
+          MOVE RT-NUM(RATE-IX) TO NUM
+          MOVE RT-DEN(RATE-IX) TO DEN
+          MOVE 'Y' TO RATE-FOUND-FL
+         END-IF.
+         ADD 1 TO RATE-IX.
+
+        202-SUM-O.
+         READ O-FL
+          AT END
+           MOVE 'Y' TO EOF-O
+          NOT AT END
+           ADD 1 TO CT-O
+           ADD O-V TO SUM-O
+         END-READ.
+         IF STTS-O NOT = ZEROS AND STTS-O NOT = 10
+          DISPLAY 'I/O ERROR READING O-FL, STATUS = ' STTS-O
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        300-END.
+         DISPLAY '-- RECONCILIATION REPORT --'.
+         DISPLAY ' I0001.txt RECORD COUNT: ' CT-I '  TOTAL I-V: ' SUM-I.
+         DISPLAY ' O0001.txt RECORD COUNT: ' CT-O '  TOTAL O-V: ' SUM-O.
+         DISPLAY ' RATE-ADJUSTED EXPECTED TOTAL O-V: ' EXP-SUM-O.
+         IF CT-I NOT = CT-O
+          DISPLAY ' MISMATCH: RECORD COUNTS DIFFER'
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+         IF EXP-SUM-O NOT = SUM-O
+          DISPLAY ' MISMATCH: CONTROL TOTALS DIFFER'
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+         IF CT-I = 0 AND CT-O = 0
+          DISPLAY ' WARNING: BOTH FILES HAVE ZERO RECORDS'
+          IF RETURN-CODE < 8
+           MOVE 4 TO RETURN-CODE
+          END-IF
+         ELSE
+          IF CT-I = CT-O AND EXP-SUM-O = SUM-O
+           DISPLAY ' RECONCILIATION OK'
+          END-IF
+         END-IF.
+         DISPLAY 'END-PROGRAM: RECN0001'.
+         STOP RUN.
+       END PROGRAM RECN0001.
