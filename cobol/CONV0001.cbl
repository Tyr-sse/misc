@@ -11,34 +11,79 @@
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT IN-FL ASSIGN ".\..\fls\I0001.txt"
+         SELECT RAW-FL ASSIGN RAW-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-RAW.
+         SELECT SRT-SD ASSIGN ".\..\fls\I0001.SRW".
+         SELECT IN-FL ASSIGN ".\..\fls\I0001.SRT"
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS-IN.
-         SELECT OUT-FL ASSIGN ".\..\fls\O0001.txt"
+         SELECT OUT-FL ASSIGN OUT-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS-OUT.
-         SELECT L-FL ASSIGN ".\..\fls\O0002.txt"
+         SELECT L-FL ASSIGN L-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS IS STTS-LOG.
-         SELECT LOG-FL ASSIGN ".\..\fls\LOG.txt"
+          FILE STATUS IS STTS-L.
+         SELECT LOG-FL ASSIGN LOG-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS-LOG.
+         SELECT RATE-FL ASSIGN RATE-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-RATE.
+         SELECT CKPT-FL ASSIGN ".\..\fls\CONV0001.CKP"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-CKPT.
+         SELECT ALRT-FL ASSIGN ALRT-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-ALRT.
+         SELECT OUT-HDR-FL ASSIGN OUT-HDR-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-OUT-HDR.
+         SELECT L-HDR-FL ASSIGN L-HDR-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-L-HDR.
+         SELECT HOLIDAY-FL ASSIGN HOLIDAY-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-HOL.
+         SELECT MFST-FL ASSIGN MFST-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-MFST.
 
 
 
        DATA DIVISION.
         FILE SECTION.
+         FD RAW-FL.
+         01 RCRD-RAW.
+          02 RAW-A                                          PIC X(10).
+          02 RAW-B                                          PIC X(10).
+          02 RAW-DT                                         PIC 9(8).
+          02 RAW-V                                          PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         SD SRT-SD.
+         01 SRT-REC.
+          02 SRT-A                                          PIC X(10).
+          02 SRT-B                                          PIC X(10).
+          02 SRT-DT                                         PIC 9(8).
+          02 SRT-V                                          PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
          FD IN-FL.
          01 RCRD-IN.
           02 I-A                                           PIC X(10).
           02 I-B                                           PIC X(10).
-          02 I-V                                           PIC 9(10).
+          02 I-DT                                          PIC 9(8).
+          02 I-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
 
          FD OUT-FL.
          01 RCRD-OUT.
           02 O-A                                           PIC X(10).
           02 O-B                                           PIC X(10).
-          02 O-V                                           PIC 9(10).
+          02 O-DT                                          PIC 9(8).
+          02 O-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
         FD L-FL.
          01 RCRD-L                                         PIC X(10).
 
@@ -47,16 +92,107 @@
           02 N1                                            PIC 999.
           02 N2                                            PIC 999.
           02 DSCR                                          PIC X(10).
-
+         01 LOG-HDR-REC                                     PIC X(16).
+
+         FD RATE-FL.
+         01 RATE-RCRD.
+          02 RATE-A                                        PIC X(10).
+          02 RATE-B                                        PIC X(10).
+          02 RATE-EFF-DT                                   PIC 9(8).
+          02 RATE-NUM                                      PIC 9(10).
+          02 RATE-DEN                                      PIC 9(10).
+
+         FD CKPT-FL.
+         01 CKPT-RCRD.
+          02 CKPT-CT                                        PIC 9(6).
+          02 CKPT-EXTREME-FL                                PIC X.
+          02 CKPT-MAX-V                                     PIC S9(10).
+          02 CKPT-MIN-V                                     PIC S9(10).
+          02 CKPT-MAX-A                                     PIC X(10).
+          02 CKPT-MAX-B                                     PIC X(10).
+          02 CKPT-MIN-A                                     PIC X(10).
+          02 CKPT-MIN-B                                     PIC X(10).
+
+         FD ALRT-FL.
+         01 ALRT-RCRD.
+          02 ALRT-SEQ                                       PIC 999.
+          02 ALRT-TYPE                                      PIC X(3).
+          02 ALRT-A                                         PIC X(10).
+          02 ALRT-B                                         PIC X(10).
+          02 ALRT-MSG                                       PIC X(40).
+         01 ALRT-HDR-REC                                     PIC X(66).
+
+         FD OUT-HDR-FL.
+         01 OUT-HDR-REC                                     PIC X(80).
+
+         FD L-HDR-FL.
+         01 L-HDR-REC                                       PIC X(80).
+
+         FD HOLIDAY-FL.
+         01 HOL-RCRD.
+          02 HOL-DT                                         PIC 9(8).
+
+         FD MFST-FL.
+         01 MFST-RCRD.
+          COPY MFSTREC.
 
         WORKING-STORAGE SECTION.
+         77 RAW-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\I0001.txt'.
+         77 OUT-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\O0001.txt'.
+         77 L-FL-PATH                  PIC X(80)
+             VALUE '.\..\fls\O0002.txt'.
+         77 LOG-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\LOG.txt'.
+         77 RATE-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\RATE.txt'.
+         77 RAW-FL-PATH-ENV            PIC X(80).
+         77 OUT-FL-PATH-ENV            PIC X(80).
+         77 L-FL-PATH-ENV              PIC X(80).
+         77 LOG-FL-PATH-ENV            PIC X(80).
+         77 RATE-FL-PATH-ENV           PIC X(80).
+         77 ALRT-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\ALERT.txt'.
+         77 ALRT-FL-PATH-ENV           PIC X(80).
+         77 STTS-ALRT                                       PIC 99.
+         77 ALRT-SEQ-CT                                     PIC 999
+             VALUE ZEROS.
+         77 OUT-HDR-FL-PATH            PIC X(80)
+             VALUE '.\..\fls\O0001.HDR'.
+         77 STTS-OUT-HDR                                    PIC 99.
+         77 L-HDR-FL-PATH              PIC X(80)
+             VALUE '.\..\fls\O0002.HDR'.
+         77 STTS-L-HDR                                      PIC 99.
+         77 HOLIDAY-FL-PATH            PIC X(80)
+             VALUE '.\..\fls\HOLIDAY.txt'.
+         77 HOLIDAY-FL-PATH-ENV        PIC X(80).
+         77 STTS-HOL                                        PIC 99.
+         77 HOL-EOF-FL                              PIC X VALUE 'N'.
+          88 HOL-IS-EOF                                    VALUE 'Y'.
+         77 HOL-FOUND-FL                            PIC X VALUE 'N'.
+          88 HOL-IS-FOUND                                  VALUE 'Y'.
+         77 TODAY-DT                                         PIC 9(8).
+         77 TODAY-INT                                        PIC 9(9).
+         77 TODAY-DOW                                        PIC 9.
+         77 BUS-DAY-OVERRIDE-FL                       PIC X VALUE 'N'.
+          88 BUS-DAY-IS-OVERRIDDEN                          VALUE 'Y'.
+         77 BUS-DAY-OVERRIDE-ENV                          PIC X(3).
+         01 RUN-DT.
+          03 RUN-Y                    PIC 9999.
+          03 RUN-M                    PIC 99.
+          03 RUN-D                    PIC 99.
+
+         77 STTS-RAW                                       PIC 99.
          77 STTS-IN                                        PIC 99.
          77 STTS-OUT                                       PIC 99.
+         77 STTS-L                                         PIC 99.
          77 STTS-LOG                                       PIC 99.
 
-         77 CT-01                                          PIC 99.
+         77 LOG-SEQ                                        PIC 999.
+
+         77 CT-01                                          PIC 9(6).
          77 CT-02                                          PIC 99.
-         77 CT-03                                          PIC 99.
          77 ERR                                            PIC XXX.
 
          77 NUM                                            PIC 9(10).
@@ -64,6 +200,78 @@
          77 PREV-A                                         PIC 9(10).
          77 PREV-B                                         PIC 9(10).
 
+         77 SEEN-CT                                        PIC 9(4) COMP.
+         77 SEEN-IX                                        PIC 9(4) COMP.
+         77 DUP-FL                                         PIC X.
+          88 IS-DUP                                        VALUE 'Y'.
+          88 IS-NOT-DUP                                    VALUE 'N'.
+         01 SEEN-TBL.
+          02 SEEN-PAIR OCCURS 9999 TIMES.
+           03 SEEN-A                                       PIC X(10).
+           03 SEEN-B                                       PIC X(10).
+
+         77 DRY-RUN-FL                                 PIC X VALUE 'N'.
+          88 IS-DRY-RUN                                VALUE 'Y'.
+         77 DRY-RUN-ENV                                PIC X(3).
+
+         77 STTS-RATE                                      PIC 99.
+         77 RATE-CT                                        PIC 9(4) COMP.
+         77 RATE-IX                                        PIC 9(4) COMP.
+         77 RATE-EOF                                       PIC X.
+          88 IS-RATE-EOF                                   VALUE 'Y'.
+         77 BEST-EFF-DT                                    PIC 9(8).
+         77 RATE-FOUND-FL                                  PIC X.
+          88 RATE-IS-FOUND                                 VALUE 'Y'.
+         77 CHAIN-IX                                       PIC 9(4) COMP.
+         77 CHAIN-IY                                       PIC 9(4) COMP.
+         77 CHAIN-MID                                      PIC X(10).
+         77 CHAIN-NUM1                                     PIC 9(10).
+         77 CHAIN-DEN1                                     PIC 9(10).
+         01 RATE-TBL.
+          02 RATE-ENTRY OCCURS 999 TIMES.
+           03 RT-A                                         PIC X(10).
+           03 RT-B                                         PIC X(10).
+           03 RT-EFF-DT                                    PIC 9(8).
+           03 RT-NUM                                       PIC 9(10).
+           03 RT-DEN                                       PIC 9(10).
+
+         77 CODE-CT                                        PIC 9(4) COMP.
+         77 CODE-IX                                        PIC 9(4) COMP.
+         77 CODE-TO-CHECK                                  PIC X(10).
+         77 CODE-FOUND-FL                                  PIC X.
+          88 CODE-IS-FOUND                                 VALUE 'Y'.
+         01 CODE-TBL.
+          02 CODE-ENTRY OCCURS 999 TIMES                   PIC X(10).
+
+         77 STTS-CKPT                                       PIC 99.
+         77 CKPT-INTERVAL                            PIC 9(6) VALUE 100.
+         77 CKPT-Q                                         PIC 9(6).
+         77 CKPT-REM                                       PIC 9(6).
+         77 RESTART-CT                              PIC 9(6) VALUE ZEROS.
+         77 SKIP-IX                                        PIC 9(6).
+
+         77 EXTREME-INIT-FL                            PIC X VALUE 'N'.
+          88 EXTREME-IS-INIT                           VALUE 'Y'.
+         77 MAX-O-V                                        PIC S9(10).
+         77 MIN-O-V                                        PIC S9(10).
+         77 MAX-A                                          PIC X(10).
+         77 MAX-B                                          PIC X(10).
+         77 MIN-A                                          PIC X(10).
+         77 MIN-B                                          PIC X(10).
+         77 MIT-THRESHOLD                     PIC 9(10) VALUE 999999999.
+
+         77 MFST-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\RUNMFST.txt'.
+         77 MFST-FL-PATH-ENV           PIC X(80).
+         77 STTS-MFST                                       PIC 99.
+         77 LATEST-I0001-DT                                 PIC 9(8)
+             VALUE ZEROS.
+         77 MFST-EOF-FL                               PIC X VALUE 'N'.
+          88 MFST-IS-EOF                                    VALUE 'Y'.
+         77 MFST-SKIP-FL                              PIC X VALUE 'N'.
+          88 MFST-SKIP-IS-SET                               VALUE 'Y'.
+         77 MFST-SKIP-ENV                                   PIC X(3).
+
 
 
 
@@ -76,13 +284,23 @@
          PERFORM 100-INIT.
 
          OPEN INPUT IN-FL.
-
+         IF NOT IS-DRY-RUN
+          OPEN OUTPUT OUT-FL
+         END-IF.
+         OPEN OUTPUT L-FL.
+         OPEN EXTEND LOG-FL.
+         OPEN EXTEND ALRT-FL.
+         PERFORM 102-WRITE-HEADERS.
 
          PERFORM 200-PROCESS.
 
          CLOSE IN-FL.
-
-
+         IF NOT IS-DRY-RUN
+          CLOSE OUT-FL
+         END-IF.
+         CLOSE L-FL.
+         CLOSE LOG-FL.
+         CLOSE ALRT-FL.
 
 
          PERFORM 300-END.
@@ -90,21 +308,257 @@
 
         100-INIT.
          DISPLAY 'INIT: CONV0001'.
-         OPEN EXTEND OUT-FL.
-         MOVE ' 123456789 123456789 123456789' TO RCRD-OUT.
-         WRITE RCRD-OUT.
-         CLOSE OUT-FL.
+         PERFORM 106-LOAD-PATHS.
+         PERFORM 107-CHECK-BUSINESS-DAY.
+         PERFORM 110-CHECK-RUN-MANIFEST.
+         ACCEPT DRY-RUN-ENV FROM ENVIRONMENT 'CONV0001_DRYRUN'.
+         IF DRY-RUN-ENV(1:1) = 'Y'
+          MOVE 'Y' TO DRY-RUN-FL
+          DISPLAY 'DRY-RUN MODE: O0001.txt WILL NOT BE WRITTEN'
+         END-IF.
+         MOVE 0 TO RATE-CT.
+         MOVE 'N' TO RATE-EOF.
+         OPEN INPUT RATE-FL.
+         PERFORM 101-LOAD-RATE UNTIL IS-RATE-EOF.
+         CLOSE RATE-FL.
+         IF RATE-CT = 0
+          DISPLAY 'WARNING: RATE-FL HAS ZERO RECORDS'
+         END-IF.
+         PERFORM 104-SORT-INPUT.
+         PERFORM 103-LOAD-CHECKPOINT.
+
+        106-LOAD-PATHS.
+         ACCEPT RAW-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_INFILE'.
+         IF RAW-FL-PATH-ENV NOT = SPACES
+          MOVE RAW-FL-PATH-ENV TO RAW-FL-PATH
+         END-IF.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
+         ACCEPT L-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_CODEFILE'.
+         IF L-FL-PATH-ENV NOT = SPACES
+          MOVE L-FL-PATH-ENV TO L-FL-PATH
+         END-IF.
+         ACCEPT LOG-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_LOGFILE'.
+         IF LOG-FL-PATH-ENV NOT = SPACES
+          MOVE LOG-FL-PATH-ENV TO LOG-FL-PATH
+         END-IF.
+         ACCEPT RATE-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_RATEFILE'.
+         IF RATE-FL-PATH-ENV NOT = SPACES
+          MOVE RATE-FL-PATH-ENV TO RATE-FL-PATH
+         END-IF.
+         ACCEPT ALRT-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_ALERTFILE'.
+         IF ALRT-FL-PATH-ENV NOT = SPACES
+          MOVE ALRT-FL-PATH-ENV TO ALRT-FL-PATH
+         END-IF.
+         ACCEPT HOLIDAY-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_HOLFILE'.
+         IF HOLIDAY-FL-PATH-ENV NOT = SPACES
+          MOVE HOLIDAY-FL-PATH-ENV TO HOLIDAY-FL-PATH
+         END-IF.
+         ACCEPT MFST-FL-PATH-ENV FROM ENVIRONMENT 'CONV0001_MANIFEST'.
+         IF MFST-FL-PATH-ENV NOT = SPACES
+          MOVE MFST-FL-PATH-ENV TO MFST-FL-PATH
+         END-IF.
+
+        107-CHECK-BUSINESS-DAY.
+         ACCEPT BUS-DAY-OVERRIDE-ENV FROM ENVIRONMENT
+          'CONV0001_FORCERUN'.
+         IF BUS-DAY-OVERRIDE-ENV(1:1) = 'Y'
+          MOVE 'Y' TO BUS-DAY-OVERRIDE-FL
+         END-IF.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DT.
+         COMPUTE TODAY-INT = FUNCTION INTEGER-OF-DATE(TODAY-DT).
+         COMPUTE TODAY-DOW = FUNCTION MOD(TODAY-INT, 7).
+         IF TODAY-DOW = 0 OR TODAY-DOW = 6
+          DISPLAY 'TODAY (' TODAY-DT ') FALLS ON A WEEKEND'
+          PERFORM 108-REJECT-NON-BUSINESS-DAY
+         ELSE
+          MOVE 'N' TO HOL-EOF-FL
+          MOVE 'N' TO HOL-FOUND-FL
+          OPEN INPUT HOLIDAY-FL
+          IF STTS-HOL = ZEROS
+           PERFORM 109-SCAN-HOLIDAY UNTIL HOL-IS-EOF OR HOL-IS-FOUND
+           CLOSE HOLIDAY-FL
+          END-IF
+          IF HOL-IS-FOUND
+           DISPLAY 'TODAY (' TODAY-DT ') IS LISTED IN HOLIDAY-FL'
+           PERFORM 108-REJECT-NON-BUSINESS-DAY
+          END-IF
+         END-IF.
+
+        108-REJECT-NON-BUSINESS-DAY.
+         IF BUS-DAY-IS-OVERRIDDEN
+          DISPLAY 'CONV0001_FORCERUN SET, RUNNING ANYWAY'
+         ELSE
+          DISPLAY 'NOT A BUSINESS DAY, CONV0001 WILL NOT RUN'
+          DISPLAY 'SET CONV0001_FORCERUN=Y TO OVERRIDE'
+          MOVE 8 TO RETURN-CODE
+          GOBACK
+         END-IF.
+
+        109-SCAN-HOLIDAY.
+         READ HOLIDAY-FL
+          AT END
+           MOVE 'Y' TO HOL-EOF-FL
+          NOT AT END
+           IF HOL-DT = TODAY-DT
+            MOVE 'Y' TO HOL-FOUND-FL
+           END-IF
+         END-READ.
+         IF STTS-HOL NOT = ZEROS AND STTS-HOL NOT = 10
+          DISPLAY 'I/O ERROR READING HOLIDAY-FL, STATUS = ' STTS-HOL
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        110-CHECK-RUN-MANIFEST.
+         ACCEPT MFST-SKIP-ENV FROM ENVIRONMENT 'CONV0001_SKIPMANIFEST'.
+         IF MFST-SKIP-ENV(1:1) = 'Y'
+          MOVE 'Y' TO MFST-SKIP-FL
+         END-IF.
+         MOVE ZEROS TO LATEST-I0001-DT.
+         MOVE 'N' TO MFST-EOF-FL.
+         OPEN INPUT MFST-FL.
+         IF STTS-MFST = ZEROS
+          PERFORM 111-SCAN-MANIFEST UNTIL MFST-IS-EOF
+          CLOSE MFST-FL
+         END-IF.
+         IF LATEST-I0001-DT NOT = TODAY-DT
+          DISPLAY 'I0001.txt MANIFEST DATE (' LATEST-I0001-DT
+           ') DOES NOT MATCH TODAY (' TODAY-DT ')'
+          PERFORM 112-REJECT-STALE-MANIFEST
+         END-IF.
+
+        111-SCAN-MANIFEST.
+         READ MFST-FL
+          AT END
+           MOVE 'Y' TO MFST-EOF-FL
+          NOT AT END
+           IF MFST-FILE-ID = 'I0001' AND MFST-RUN-DATE > LATEST-I0001-DT
+            MOVE MFST-RUN-DATE TO LATEST-I0001-DT
+           END-IF
+         END-READ.
+         IF STTS-MFST NOT = ZEROS AND STTS-MFST NOT = 10
+          DISPLAY 'I/O ERROR READING MFST-FL, STATUS = ' STTS-MFST
+          MOVE 8 TO RETURN-CODE
+         END-IF.
 
+        112-REJECT-STALE-MANIFEST.
+         IF MFST-SKIP-IS-SET
+          DISPLAY 'CONV0001_SKIPMANIFEST SET, RUNNING ANYWAY'
+         ELSE
+          DISPLAY 'I0001.txt NOT CONFIRMED CURRENT, WILL NOT RUN'
+          DISPLAY 'SET CONV0001_SKIPMANIFEST=Y TO OVERRIDE'
+          MOVE 8 TO RETURN-CODE
+          GOBACK
+         END-IF.
 
+        102-WRITE-HEADERS.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         IF NOT IS-DRY-RUN
+          MOVE SPACES TO OUT-HDR-REC
+          STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+           '  SOURCE: ' RAW-FL-PATH '  OUTPUT: ' OUT-FL-PATH
+           DELIMITED BY SIZE INTO OUT-HDR-REC
+          OPEN OUTPUT OUT-HDR-FL
+          WRITE OUT-HDR-REC
+          CLOSE OUT-HDR-FL
+         END-IF.
+         MOVE SPACES TO L-HDR-REC.
+         STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+          '  SOURCE: ' RAW-FL-PATH '  OUTPUT: ' L-FL-PATH
+          DELIMITED BY SIZE INTO L-HDR-REC.
+         OPEN OUTPUT L-HDR-FL.
+         WRITE L-HDR-REC.
+         CLOSE L-HDR-FL.
+         MOVE SPACES TO LOG-HDR-REC.
+         STRING '=== RUN ' RUN-Y '-' RUN-M '-' RUN-D
+          DELIMITED BY SIZE INTO LOG-HDR-REC.
+         WRITE LOG-HDR-REC.
+         MOVE SPACES TO ALRT-HDR-REC.
+         STRING '=== RUN ' RUN-Y '-' RUN-M '-' RUN-D
+          DELIMITED BY SIZE INTO ALRT-HDR-REC.
+         WRITE ALRT-HDR-REC.
+
+        104-SORT-INPUT.
+         DISPLAY 'SORTING I0001.txt BY I-A/I-B'.
+         SORT SRT-SD
+          ON ASCENDING KEY SRT-A SRT-B
+          USING RAW-FL
+          GIVING IN-FL.
+
+        103-LOAD-CHECKPOINT.
+         MOVE ZEROS TO RESTART-CT.
+         OPEN INPUT CKPT-FL.
+         IF STTS-CKPT = ZEROS
+          READ CKPT-FL
+           AT END
+            CONTINUE
+           NOT AT END
+            IF CKPT-CT NUMERIC
+             MOVE CKPT-CT TO RESTART-CT
+             MOVE CKPT-EXTREME-FL TO EXTREME-INIT-FL
+             IF EXTREME-IS-INIT
+              MOVE CKPT-MAX-V TO MAX-O-V
+              MOVE CKPT-MIN-V TO MIN-O-V
+              MOVE CKPT-MAX-A TO MAX-A
+              MOVE CKPT-MAX-B TO MAX-B
+              MOVE CKPT-MIN-A TO MIN-A
+              MOVE CKPT-MIN-B TO MIN-B
+             END-IF
+            ELSE
+             DISPLAY 'INVALID CHECKPOINT COUNT, IGNORING CKPT-FL'
+            END-IF
+          END-READ
+          IF STTS-CKPT NOT = ZEROS AND STTS-CKPT NOT = 10
+           DISPLAY 'I/O ERROR READING CKPT-FL, STATUS = ' STTS-CKPT
+           MOVE 8 TO RETURN-CODE
+          END-IF
+          CLOSE CKPT-FL
+         END-IF.
+         IF RESTART-CT > 0
+          DISPLAY 'RESUMING FROM CHECKPOINT, RESTART-CT = ' RESTART-CT
+         END-IF.
+
+        101-LOAD-RATE.
+         READ RATE-FL
+          AT END
+           MOVE 'Y' TO RATE-EOF
+          NOT AT END
+           ADD 1 TO RATE-CT
+           MOVE RATE-A TO RT-A(RATE-CT)
+           MOVE RATE-B TO RT-B(RATE-CT)
+           MOVE RATE-EFF-DT TO RT-EFF-DT(RATE-CT)
+           MOVE RATE-NUM TO RT-NUM(RATE-CT)
+           MOVE RATE-DEN TO RT-DEN(RATE-CT)
+         END-READ.
+         IF STTS-RATE NOT = ZEROS AND STTS-RATE NOT = 10
+          DISPLAY 'I/O ERROR READING RATE-FL, STATUS = ' STTS-RATE
+          MOVE 8 TO RETURN-CODE
+         END-IF.
 
         200-PROCESS.
          DISPLAY 'PROCESS: CONV0001'.
          MOVE 0 TO CT-02.
-         MOVE 1 TO NUM.
-         MOVE 1 TO DEN.
-
+         MOVE 0 TO SEEN-CT.
+         MOVE 0 TO CODE-CT.
+         MOVE 0 TO LOG-SEQ.
+         MOVE ZEROS TO CT-01.
+
+         IF RESTART-CT > 0
+          MOVE 1 TO SKIP-IX
+          PERFORM 218-REPLAY-RECORD UNTIL SKIP-IX > RESTART-CT
+           OR CT-02 = 1
+         END-IF.
 
-         PERFORM 201-PROC-LINE UNTIL CT-01=4 OR ERR='EOF' .
+         PERFORM 201-PROC-LINE UNTIL CT-02=1 OR ERR='DUP'.
+         IF RESTART-CT = 0 AND CT-01 = 0
+          DISPLAY 'WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         PERFORM 230-WRITE-CODES.
 
 
         201-PROC-LINE.
@@ -113,51 +567,240 @@
            DISPLAY 'EOF, CT-02 = 0'
            MOVE 1 TO CT-02
           NOT AT END
-      *    VER SE HÁ NOVIDADE
-      *      ADICIONAR NOVIDADE AO FL
+           ADD 1 TO CT-01
+           PERFORM 213-TRACK-CODES
+           PERFORM 210-CHECK-NOVIDADE
+           PERFORM 220-LOG-WRITE
+           IF IS-DUP
+            DISPLAY 'INCONSISTENCIA: PAR DUPLICADO ' I-A '/' I-B
+             ' - ENCERRANDO O PROCESSAMENTO'
+            MOVE 'DUP' TO ERR
+            MOVE 8 TO RETURN-CODE
+            MOVE I-A TO ALRT-A
+            MOVE I-B TO ALRT-B
+            MOVE 'PAR DUPLICADO' TO ALRT-MSG
+            PERFORM 225-RAISE-ALERT
+           ELSE
+            PERFORM 215-LOOKUP-RATE
+            MOVE I-A TO O-A
+            MOVE I-B TO O-B
+            MOVE I-DT TO O-DT
+            COMPUTE O-V = (I-V * NUM) / DEN
+            PERFORM 202-FIND-EXTREME-A
+            IF IS-DRY-RUN
+             DISPLAY 'DRY-RUN: WOULD WRITE ' RCRD-OUT
+            ELSE
+             WRITE RCRD-OUT
+            END-IF
+           END-IF
+         END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+         IF ERR NOT = 'DUP'
+          MOVE 'NIL' TO ERR
+         END-IF.
 
+         DIVIDE CT-01 BY CKPT-INTERVAL GIVING CKPT-Q REMAINDER CKPT-REM.
+         IF CKPT-REM = 0 AND CT-02 NOT = 1
+          PERFORM 219-WRITE-CHECKPOINT
+         END-IF.
 
+        218-REPLAY-RECORD.
+         READ IN-FL
+          AT END
+           MOVE 1 TO CT-02
+          NOT AT END
+           ADD 1 TO CT-01
+           PERFORM 213-TRACK-CODES
+           PERFORM 210-CHECK-NOVIDADE
+         END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+         ADD 1 TO SKIP-IX.
+
+        219-WRITE-CHECKPOINT.
+         MOVE CT-01 TO CKPT-CT.
+         MOVE EXTREME-INIT-FL TO CKPT-EXTREME-FL.
+         MOVE MAX-O-V TO CKPT-MAX-V.
+         MOVE MIN-O-V TO CKPT-MIN-V.
+         MOVE MAX-A TO CKPT-MAX-A.
+         MOVE MAX-B TO CKPT-MAX-B.
+         MOVE MIN-A TO CKPT-MIN-A.
+         MOVE MIN-B TO CKPT-MIN-B.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
+
+        210-CHECK-NOVIDADE.
+         MOVE 'N' TO DUP-FL.
+         MOVE 1 TO SEEN-IX.
+         PERFORM 211-SCAN-SEEN UNTIL SEEN-IX > SEEN-CT OR IS-DUP.
+         IF IS-NOT-DUP
+          DISPLAY 'NOVIDADE: NOVO PAR ' I-A '/' I-B
+          PERFORM 212-ADD-SEEN
+         END-IF.
 
+        211-SCAN-SEEN.
+         IF SEEN-A(SEEN-IX) = I-A AND SEEN-B(SEEN-IX) = I-B
+          MOVE 'Y' TO DUP-FL
+         ELSE
+          ADD 1 TO SEEN-IX
+         END-IF.
 
+        212-ADD-SEEN.
+         ADD 1 TO SEEN-CT.
+         MOVE I-A TO SEEN-A(SEEN-CT).
+         MOVE I-B TO SEEN-B(SEEN-CT).
+
+        213-TRACK-CODES.
+         MOVE I-A TO CODE-TO-CHECK.
+         PERFORM 214-ADD-CODE-IF-NEW.
+         MOVE I-B TO CODE-TO-CHECK.
+         PERFORM 214-ADD-CODE-IF-NEW.
+
+        214-ADD-CODE-IF-NEW.
+         MOVE 'N' TO CODE-FOUND-FL.
+         MOVE 1 TO CODE-IX.
+         PERFORM 217-SCAN-CODE UNTIL CODE-IX > CODE-CT OR CODE-IS-FOUND.
+         IF NOT CODE-IS-FOUND
+          ADD 1 TO CODE-CT
+          MOVE CODE-TO-CHECK TO CODE-ENTRY(CODE-CT)
+         END-IF.
 
+        217-SCAN-CODE.
+         IF CODE-ENTRY(CODE-IX) = CODE-TO-CHECK
+          MOVE 'Y' TO CODE-FOUND-FL
+         ELSE
+          ADD 1 TO CODE-IX
+         END-IF.
 
-      *    VER SE HÁ DUPLICATA
-      *      ENCERRAR POR INCONSISTENCIA
-      *
+        230-WRITE-CODES.
+         MOVE 1 TO CODE-IX.
+         PERFORM 231-WRITE-ONE-CODE UNTIL CODE-IX > CODE-CT.
 
-           MOVE I-A TO O-A
-           MOVE I-B TO O-B
-           MOVE I-V TO O-V
-         END-READ.
-         MOVE 0 TO CT-03.
+        231-WRITE-ONE-CODE.
+         MOVE CODE-ENTRY(CODE-IX) TO RCRD-L.
+         WRITE RCRD-L.
+         ADD 1 TO CODE-IX.
 
-      *  PERFORM 202-FIND-EXTREME-A 10 TIMES.
+        215-LOOKUP-RATE.
+         MOVE 1 TO NUM.
+         MOVE 1 TO DEN.
+         MOVE ZEROS TO BEST-EFF-DT.
+         MOVE 'N' TO RATE-FOUND-FL.
+         MOVE 1 TO RATE-IX.
+         PERFORM 216-SCAN-RATE UNTIL RATE-IX > RATE-CT.
+         IF NOT RATE-IS-FOUND
+          PERFORM 221-LOOKUP-CHAINED-RATE
+         END-IF.
 
-      *  OPEN EXTEND OUT-FL.
+        216-SCAN-RATE.
+         IF RT-A(RATE-IX) = I-A AND RT-B(RATE-IX) = I-B
+            AND RT-EFF-DT(RATE-IX) NOT > I-DT
+            AND RT-EFF-DT(RATE-IX) NOT < BEST-EFF-DT
+          MOVE RT-EFF-DT(RATE-IX) TO BEST-EFF-DT
+          MOVE RT-NUM(RATE-IX) TO NUM
+          MOVE RT-DEN(RATE-IX) TO DEN
+          MOVE 'Y' TO RATE-FOUND-FL
+         END-IF.
+         ADD 1 TO RATE-IX.
+
+        221-LOOKUP-CHAINED-RATE.
+         MOVE 1 TO CHAIN-IX.
+         PERFORM 222-SCAN-CHAIN-HOP1 UNTIL CHAIN-IX > RATE-CT
+          OR RATE-IS-FOUND.
+
+        222-SCAN-CHAIN-HOP1.
+         IF RT-A(CHAIN-IX) = I-A AND RT-EFF-DT(CHAIN-IX) NOT > I-DT
+          MOVE RT-B(CHAIN-IX) TO CHAIN-MID
+          MOVE RT-NUM(CHAIN-IX) TO CHAIN-NUM1
+          MOVE RT-DEN(CHAIN-IX) TO CHAIN-DEN1
+          MOVE 1 TO CHAIN-IY
+          PERFORM 223-SCAN-CHAIN-HOP2 UNTIL CHAIN-IY > RATE-CT
+           OR RATE-IS-FOUND
+         END-IF.
+         ADD 1 TO CHAIN-IX.
+
+        223-SCAN-CHAIN-HOP2.
+         IF RT-A(CHAIN-IY) = CHAIN-MID AND RT-B(CHAIN-IY) = I-B
+            AND RT-EFF-DT(CHAIN-IY) NOT > I-DT
+          COMPUTE NUM = CHAIN-NUM1 * RT-NUM(CHAIN-IY)
+          COMPUTE DEN = CHAIN-DEN1 * RT-DEN(CHAIN-IY)
+          MOVE 'Y' TO RATE-FOUND-FL
+          DISPLAY 'MULTI-HOP RATE: ' I-A '/' CHAIN-MID '/' I-B
+         END-IF.
+         ADD 1 TO CHAIN-IY.
+
+        220-LOG-WRITE.
+         ADD 1 TO LOG-SEQ.
+         MOVE LOG-SEQ TO N1.
+         MOVE SEEN-CT TO N2.
+         IF IS-DUP
+          MOVE 'DUPLICADO' TO DSCR
+         ELSE
+          MOVE 'CONVERTIDO' TO DSCR
+         END-IF.
+         WRITE LOG-RCRD.
 
-      *  WRITE RCRD-OUT.
-      *  CLOSE OUT-FL.
+        225-RAISE-ALERT.
+         ADD 1 TO ALRT-SEQ-CT.
+         MOVE ALRT-SEQ-CT TO ALRT-SEQ.
+         MOVE ERR TO ALRT-TYPE.
+         DISPLAY 'ALERT: ' ALRT-TYPE ' ' ALRT-A '/' ALRT-B
+          ' - ' ALRT-MSG.
+         WRITE ALRT-RCRD.
 
-         ADD 1 TO CT-01.
-         MOVE 'NIL' TO ERR.
         202-FIND-EXTREME-A.
-         DISPLAY 'FIND EXTREME ' CT-03 '-' ERR.
-
-      *  OPEN EXTEND LOG-FL.
-      *  STRING
-      *  CT-03 DELIMITED BY SIZE
-      *  CT-02 DELIMITED BY SIZE
-      *  '_ 123456789 123456789' DELIMITED BY SIZE
-      *  INTO LOG-RCRD.
-      *  WRITE LOG-RCRD.
-      *  CLOSE LOG-FL.
-
-         IF CT-03>10 THEN
+         IF NOT EXTREME-IS-INIT
+          MOVE 'Y' TO EXTREME-INIT-FL
+          MOVE O-V TO MAX-O-V
+          MOVE O-V TO MIN-O-V
+          MOVE O-A TO MAX-A
+          MOVE O-B TO MAX-B
+          MOVE O-A TO MIN-A
+          MOVE O-B TO MIN-B
+         ELSE
+          IF O-V > MAX-O-V
+           MOVE O-V TO MAX-O-V
+           MOVE O-A TO MAX-A
+           MOVE O-B TO MAX-B
+          END-IF
+          IF O-V < MIN-O-V
+           MOVE O-V TO MIN-O-V
+           MOVE O-A TO MIN-A
+           MOVE O-B TO MIN-B
+          END-IF
+         END-IF.
+
+         IF O-V > MIT-THRESHOLD
+          DISPLAY 'ALERTA: VALOR CONVERTIDO ACIMA DO LIMITE - '
+           O-A '/' O-B ' = ' O-V
           MOVE 'MIT' TO ERR
+          MOVE O-A TO ALRT-A
+          MOVE O-B TO ALRT-B
+          MOVE 'VALOR ACIMA DO LIMITE' TO ALRT-MSG
+          PERFORM 225-RAISE-ALERT
+          IF RETURN-CODE < 4
+           MOVE 4 TO RETURN-CODE
+          END-IF
          END-IF.
 
-         ADD 1 TO CT-03.
         300-END.
+         MOVE ZEROS TO CKPT-CT.
+         MOVE 'N' TO CKPT-EXTREME-FL.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
          DISPLAY 'END-PROGRAM: CONV0001'.
-         STOP RUN.
+         IF EXTREME-IS-INIT
+          DISPLAY '-- EXTREME VALUE SUMMARY --'
+          DISPLAY ' HIGHEST O-V: ' MAX-O-V ' (' MAX-A '/' MAX-B ')'
+          DISPLAY ' LOWEST  O-V: ' MIN-O-V ' (' MIN-A '/' MIN-B ')'
+         END-IF.
+         GOBACK.
        END PROGRAM CONV0001.
