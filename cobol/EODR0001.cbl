@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20260809
+      * Purpose: ESTUDAR COBOL - CONSOLIDACAO DE FIM DE DIA DOS ARQUIVOS
+      *          OUT0002.txt/LOG_02.txt/OUT0004.txt/OUT0003.txt EM UM SO
+      *          RELATORIO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. EODR0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT F1-FL ASSIGN F1-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-F1.
+         SELECT F2-FL ASSIGN F2-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-F2.
+         SELECT F3-FL ASSIGN F3-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-F3.
+         SELECT F4-FL ASSIGN F4-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-F4.
+         SELECT EOD-FL ASSIGN EOD-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-EOD.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD F1-FL.
+         01 F1-RCRD                                        PIC X(130).
+
+         FD F2-FL.
+         01 F2-RCRD                                        PIC X(146).
+
+         FD F3-FL.
+         01 F3-RCRD                                        PIC X(17).
+
+         FD F4-FL.
+         01 F4-RCRD                                        PIC X(17).
+
+         FD EOD-FL.
+         01 EOD-REC                                        PIC X(146).
+
+        WORKING-STORAGE SECTION.
+         77 F1-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\out0002.txt'.
+         77 F2-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\LOG_02.txt'.
+         77 F3-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\out0004.txt'.
+         77 F4-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\out0003.txt'.
+         77 EOD-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\EOD0001.txt'.
+         77 F1-FL-PATH-ENV            PIC X(80).
+         77 F2-FL-PATH-ENV            PIC X(80).
+         77 F3-FL-PATH-ENV            PIC X(80).
+         77 F4-FL-PATH-ENV            PIC X(80).
+         77 EOD-FL-PATH-ENV           PIC X(80).
+
+         77 STTS-F1                                        PIC 99.
+         77 STTS-F2                                        PIC 99.
+         77 STTS-F3                                        PIC 99.
+         77 STTS-F4                                        PIC 99.
+         77 STTS-EOD                                       PIC 99.
+
+         77 EOF-F1-FL                                   PIC X VALUE 'N'.
+          88 IS-EOF-F1                                      VALUE 'Y'.
+         77 EOF-F2-FL                                   PIC X VALUE 'N'.
+          88 IS-EOF-F2                                      VALUE 'Y'.
+         77 EOF-F3-FL                                   PIC X VALUE 'N'.
+          88 IS-EOF-F3                                      VALUE 'Y'.
+         77 EOF-F4-FL                                   PIC X VALUE 'N'.
+          88 IS-EOF-F4                                      VALUE 'Y'.
+
+         77 CT-F1                                          PIC 9(6)
+             VALUE ZEROS.
+         77 CT-F2                                          PIC 9(6)
+             VALUE ZEROS.
+         77 CT-F3                                          PIC 9(6)
+             VALUE ZEROS.
+         77 CT-F4                                          PIC 9(6)
+             VALUE ZEROS.
+         77 CT-GRAND                                       PIC 9(7)
+             VALUE ZEROS.
+
+         01 RUN-DT.
+           03 RUN-Y                  PIC 9999.
+           03 RUN-M                  PIC 99.
+           03 RUN-D                  PIC 99.
+           03 RUN-H                  PIC 99.
+           03 RUN-MIN                PIC 99.
+           03 RUN-SEC                PIC 99.
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: EODR0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: EODR0001'.
+         ACCEPT F1-FL-PATH-ENV FROM ENVIRONMENT 'EODR0001_FILE1'.
+         IF F1-FL-PATH-ENV NOT = SPACES
+          MOVE F1-FL-PATH-ENV TO F1-FL-PATH
+         END-IF.
+         ACCEPT F2-FL-PATH-ENV FROM ENVIRONMENT 'EODR0001_FILE2'.
+         IF F2-FL-PATH-ENV NOT = SPACES
+          MOVE F2-FL-PATH-ENV TO F2-FL-PATH
+         END-IF.
+         ACCEPT F3-FL-PATH-ENV FROM ENVIRONMENT 'EODR0001_FILE3'.
+         IF F3-FL-PATH-ENV NOT = SPACES
+          MOVE F3-FL-PATH-ENV TO F3-FL-PATH
+         END-IF.
+         ACCEPT F4-FL-PATH-ENV FROM ENVIRONMENT 'EODR0001_FILE4'.
+         IF F4-FL-PATH-ENV NOT = SPACES
+          MOVE F4-FL-PATH-ENV TO F4-FL-PATH
+         END-IF.
+         ACCEPT EOD-FL-PATH-ENV FROM ENVIRONMENT 'EODR0001_OUTFILE'.
+         IF EOD-FL-PATH-ENV NOT = SPACES
+          MOVE EOD-FL-PATH-ENV TO EOD-FL-PATH
+         END-IF.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         MOVE FUNCTION CURRENT-DATE(9:2) TO RUN-H.
+         MOVE FUNCTION CURRENT-DATE(11:2) TO RUN-MIN.
+         MOVE FUNCTION CURRENT-DATE(13:2) TO RUN-SEC.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: EODR0001'.
+         OPEN OUTPUT EOD-FL.
+         IF STTS-EOD NOT = ZEROS
+          DISPLAY 'ERROR OPENING EOD-FL, STATUS = ' STTS-EOD
+          MOVE 8 TO RETURN-CODE
+         ELSE
+          PERFORM 210-WRITE-EOD-HEADER
+          PERFORM 220-CONSOLIDATE-F1
+          PERFORM 230-CONSOLIDATE-F2
+          PERFORM 240-CONSOLIDATE-F3
+          PERFORM 245-CONSOLIDATE-F4
+          PERFORM 250-WRITE-EOD-TRAILER
+          CLOSE EOD-FL
+         END-IF.
+
+        210-WRITE-EOD-HEADER.
+         STRING
+            'END-OF-DAY CONSOLIDATION - RUN ' DELIMITED BY SIZE
+            RUN-D DELIMITED BY SIZE
+            '/' DELIMITED BY SIZE
+            RUN-M DELIMITED BY SIZE
+            '/' DELIMITED BY SIZE
+            RUN-Y DELIMITED BY SIZE
+            ' ' DELIMITED BY SIZE
+            RUN-H DELIMITED BY SIZE
+            ':' DELIMITED BY SIZE
+            RUN-MIN DELIMITED BY SIZE
+            ':' DELIMITED BY SIZE
+            RUN-SEC DELIMITED BY SIZE
+           INTO EOD-REC
+         END-STRING.
+         WRITE EOD-REC.
+
+        220-CONSOLIDATE-F1.
+         OPEN INPUT F1-FL.
+         IF STTS-F1 NOT = ZEROS
+          DISPLAY 'OUT0002 NOT FOUND, SKIPPING, STTS = ' STTS-F1
+         ELSE
+          MOVE '-- OUT0002.txt --' TO EOD-REC
+          WRITE EOD-REC
+          PERFORM 221-COPY-F1-LINE UNTIL IS-EOF-F1
+          CLOSE F1-FL
+         END-IF.
+
+        221-COPY-F1-LINE.
+         READ F1-FL
+          AT END
+           MOVE 'Y' TO EOF-F1-FL
+          NOT AT END
+           MOVE F1-RCRD TO EOD-REC
+           WRITE EOD-REC
+           ADD 1 TO CT-F1
+           ADD 1 TO CT-GRAND
+         END-READ.
+         IF STTS-F1 NOT = ZEROS AND STTS-F1 NOT = 10
+          DISPLAY 'I/O ERROR READING F1-FL, STATUS = ' STTS-F1
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        230-CONSOLIDATE-F2.
+         OPEN INPUT F2-FL.
+         IF STTS-F2 NOT = ZEROS
+          DISPLAY 'LOG_02 NOT FOUND, SKIPPING, STTS = ' STTS-F2
+         ELSE
+          MOVE '-- LOG_02.txt --' TO EOD-REC
+          WRITE EOD-REC
+          PERFORM 231-COPY-F2-LINE UNTIL IS-EOF-F2
+          CLOSE F2-FL
+         END-IF.
+
+        231-COPY-F2-LINE.
+         READ F2-FL
+          AT END
+           MOVE 'Y' TO EOF-F2-FL
+          NOT AT END
+           MOVE F2-RCRD TO EOD-REC
+           WRITE EOD-REC
+           ADD 1 TO CT-F2
+           ADD 1 TO CT-GRAND
+         END-READ.
+         IF STTS-F2 NOT = ZEROS AND STTS-F2 NOT = 10
+          DISPLAY 'I/O ERROR READING F2-FL, STATUS = ' STTS-F2
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        240-CONSOLIDATE-F3.
+         OPEN INPUT F3-FL.
+         IF STTS-F3 NOT = ZEROS
+          DISPLAY 'OUT0004 NOT FOUND, SKIPPING, STTS = ' STTS-F3
+         ELSE
+          MOVE '-- OUT0004.txt --' TO EOD-REC
+          WRITE EOD-REC
+          PERFORM 241-COPY-F3-LINE UNTIL IS-EOF-F3
+          CLOSE F3-FL
+         END-IF.
+
+        241-COPY-F3-LINE.
+         READ F3-FL
+          AT END
+           MOVE 'Y' TO EOF-F3-FL
+          NOT AT END
+           MOVE F3-RCRD TO EOD-REC
+           WRITE EOD-REC
+           ADD 1 TO CT-F3
+           ADD 1 TO CT-GRAND
+         END-READ.
+         IF STTS-F3 NOT = ZEROS AND STTS-F3 NOT = 10
+          DISPLAY 'I/O ERROR READING F3-FL, STATUS = ' STTS-F3
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        245-CONSOLIDATE-F4.
+         OPEN INPUT F4-FL.
+         IF STTS-F4 NOT = ZEROS
+          DISPLAY 'OUT0003 NOT FOUND, SKIPPING, STTS = ' STTS-F4
+         ELSE
+          MOVE '-- OUT0003.txt --' TO EOD-REC
+          WRITE EOD-REC
+          PERFORM 246-COPY-F4-LINE UNTIL IS-EOF-F4
+          CLOSE F4-FL
+         END-IF.
+
+        246-COPY-F4-LINE.
+         READ F4-FL
+          AT END
+           MOVE 'Y' TO EOF-F4-FL
+          NOT AT END
+           MOVE F4-RCRD TO EOD-REC
+           WRITE EOD-REC
+           ADD 1 TO CT-F4
+           ADD 1 TO CT-GRAND
+         END-READ.
+         IF STTS-F4 NOT = ZEROS AND STTS-F4 NOT = 10
+          DISPLAY 'I/O ERROR READING F4-FL, STATUS = ' STTS-F4
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        250-WRITE-EOD-TRAILER.
+         MOVE SPACES TO EOD-REC.
+         WRITE EOD-REC.
+         DISPLAY 'OUT0002.txt LINE COUNT: ' CT-F1.
+         DISPLAY 'LOG_02.txt LINE COUNT: ' CT-F2.
+         DISPLAY 'OUT0004.txt LINE COUNT: ' CT-F3.
+         DISPLAY 'OUT0003.txt LINE COUNT: ' CT-F4.
+         DISPLAY 'GRAND TOTAL LINE COUNT: ' CT-GRAND.
+         IF CT-GRAND = 0
+          DISPLAY 'WARNING: NO SOURCE FILES HAD ANY RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         STRING
+            'TOTALS: OUT0002=' DELIMITED BY SIZE
+            CT-F1 DELIMITED BY SIZE
+            ' LOG_02=' DELIMITED BY SIZE
+            CT-F2 DELIMITED BY SIZE
+            ' OUT0004=' DELIMITED BY SIZE
+            CT-F3 DELIMITED BY SIZE
+            ' OUT0003=' DELIMITED BY SIZE
+            CT-F4 DELIMITED BY SIZE
+            ' GRAND=' DELIMITED BY SIZE
+            CT-GRAND DELIMITED BY SIZE
+           INTO EOD-REC
+         END-STRING.
+         WRITE EOD-REC.
+
+        300-END.
+         DISPLAY 'END-PROGRAM: EODR0001'.
+         GOBACK.
+       END PROGRAM EODR0001.
