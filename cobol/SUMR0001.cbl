@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20220714
+      * Purpose: ESTUDAR COBOL - RELATORIO GERENCIAL A PARTIR DE O0001/O0002
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. SUMR0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT O1-FL ASSIGN O1-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-O1.
+         SELECT O2-FL ASSIGN O2-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-O2.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD O1-FL.
+         01 RCRD-O1.
+          02 O1-A                                           PIC X(10).
+          02 O1-B                                           PIC X(10).
+          02 O1-DT                                          PIC 9(8).
+          02 O1-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD O2-FL.
+         01 RCRD-O2                                         PIC X(10).
+
+        WORKING-STORAGE SECTION.
+         77 O1-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\O0001.txt'.
+         77 O2-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\O0002.txt'.
+         77 O1-FL-PATH-ENV            PIC X(80).
+         77 O2-FL-PATH-ENV            PIC X(80).
+
+         77 STTS-O1                                         PIC 99.
+         77 STTS-O2                                         PIC 99.
+         77 EOF-O1                                          PIC X.
+          88 IS-EOF-O1                                      VALUE 'Y'.
+         77 EOF-O2                                          PIC X.
+          88 IS-EOF-O2                                      VALUE 'Y'.
+
+         77 CT-01                                           PIC 9(6)
+             VALUE ZEROS.
+         77 SUM-V                                           PIC S9(12)
+             VALUE ZEROS.
+
+         77 CODE-CT                                         PIC 9(4)
+             COMP VALUE ZEROS.
+         77 CODE-IX                                         PIC 9(4)
+             COMP.
+         77 CODE-TO-CHECK                                   PIC X(10).
+         77 CODE-FOUND-FL                                   PIC X.
+          88 CODE-IS-FOUND                                  VALUE 'Y'.
+         01 CODE-TBL.
+          02 CODE-ENTRY OCCURS 999 TIMES.
+           03 CODE-NAME                                     PIC X(10).
+           03 CODE-CT-A                                     PIC 9(6)
+               VALUE ZEROS.
+           03 CODE-CT-B                                     PIC 9(6)
+               VALUE ZEROS.
+           03 CODE-VOL-A                                    PIC S9(12)
+               VALUE ZEROS.
+           03 CODE-VOL-B                                    PIC S9(12)
+               VALUE ZEROS.
+
+         77 PAIR-TBL-CT                                     PIC 9(4)
+             COMP VALUE ZEROS.
+         77 PAIR-IX                                         PIC 9(4)
+             COMP.
+         77 PAIR-FOUND-FL                                   PIC X.
+          88 PAIR-IS-FOUND                                  VALUE 'Y'.
+         01 PAIR-TBL.
+          02 PAIR-ENTRY OCCURS 999 TIMES.
+           03 PAIR-A                                        PIC X(10).
+           03 PAIR-B                                        PIC X(10).
+           03 PAIR-CT                                       PIC 9(6)
+               VALUE ZEROS.
+           03 PAIR-VOL                                      PIC S9(12)
+               VALUE ZEROS.
+
+
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: SUMR0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: SUMR0001'.
+         ACCEPT O1-FL-PATH-ENV FROM ENVIRONMENT 'SUMR0001_INFILE'.
+         IF O1-FL-PATH-ENV NOT = SPACES
+          MOVE O1-FL-PATH-ENV TO O1-FL-PATH
+         END-IF.
+         ACCEPT O2-FL-PATH-ENV FROM ENVIRONMENT 'SUMR0001_CODEFILE'.
+         IF O2-FL-PATH-ENV NOT = SPACES
+          MOVE O2-FL-PATH-ENV TO O2-FL-PATH
+         END-IF.
+         MOVE 'N' TO EOF-O1.
+         MOVE 'N' TO EOF-O2.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: SUMR0001'.
+         OPEN INPUT O2-FL.
+         PERFORM 201-LOAD-CODE UNTIL IS-EOF-O2.
+         CLOSE O2-FL.
+         OPEN INPUT O1-FL.
+         PERFORM 202-SUM-O1 UNTIL IS-EOF-O1.
+         CLOSE O1-FL.
+         IF CT-01 = 0
+          DISPLAY 'WARNING: O1-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+
+        201-LOAD-CODE.
+         READ O2-FL
+          AT END
+           MOVE 'Y' TO EOF-O2
+          NOT AT END
+           ADD 1 TO CODE-CT
+           MOVE RCRD-O2 TO CODE-NAME(CODE-CT)
+         END-READ.
+         IF STTS-O2 NOT = ZEROS AND STTS-O2 NOT = 10
+          DISPLAY 'I/O ERROR READING O2-FL, STATUS = ' STTS-O2
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        202-SUM-O1.
+         READ O1-FL
+          AT END
+           MOVE 'Y' TO EOF-O1
+          NOT AT END
+           ADD 1 TO CT-01
+           ADD O1-V TO SUM-V
+           MOVE O1-A TO CODE-TO-CHECK
+           PERFORM 203-FIND-CODE
+           IF CODE-IS-FOUND
+            ADD 1 TO CODE-CT-A(CODE-IX)
+            ADD O1-V TO CODE-VOL-A(CODE-IX)
+           END-IF
+           MOVE O1-B TO CODE-TO-CHECK
+           PERFORM 203-FIND-CODE
+           IF CODE-IS-FOUND
+            ADD 1 TO CODE-CT-B(CODE-IX)
+            ADD O1-V TO CODE-VOL-B(CODE-IX)
+           END-IF
+           PERFORM 210-FIND-OR-ADD-PAIR
+         END-READ.
+         IF STTS-O1 NOT = ZEROS AND STTS-O1 NOT = 10
+          DISPLAY 'I/O ERROR READING O1-FL, STATUS = ' STTS-O1
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        203-FIND-CODE.
+         MOVE 'N' TO CODE-FOUND-FL.
+         MOVE 1 TO CODE-IX.
+         PERFORM 204-SCAN-CODE UNTIL CODE-IX > CODE-CT
+          OR CODE-IS-FOUND.
+
+        204-SCAN-CODE.
+         IF CODE-NAME(CODE-IX) = CODE-TO-CHECK
+          MOVE 'Y' TO CODE-FOUND-FL
+         ELSE
+          ADD 1 TO CODE-IX
+         END-IF.
+
+        210-FIND-OR-ADD-PAIR.
+         MOVE 'N' TO PAIR-FOUND-FL.
+         MOVE 1 TO PAIR-IX.
+         PERFORM 211-SCAN-PAIR UNTIL PAIR-IX > PAIR-TBL-CT
+          OR PAIR-IS-FOUND.
+         IF NOT PAIR-IS-FOUND
+          ADD 1 TO PAIR-TBL-CT
+          MOVE O1-A TO PAIR-A(PAIR-TBL-CT)
+          MOVE O1-B TO PAIR-B(PAIR-TBL-CT)
+          MOVE PAIR-TBL-CT TO PAIR-IX
+         END-IF.
+         ADD 1 TO PAIR-CT(PAIR-IX).
+         ADD O1-V TO PAIR-VOL(PAIR-IX).
+
+        211-SCAN-PAIR.
+         IF PAIR-A(PAIR-IX) = O1-A AND PAIR-B(PAIR-IX) = O1-B
+          MOVE 'Y' TO PAIR-FOUND-FL
+         ELSE
+          ADD 1 TO PAIR-IX
+         END-IF.
+
+        300-END.
+         DISPLAY '-- MANAGEMENT SUMMARY REPORT --'.
+         DISPLAY ' O0001.txt RECORD COUNT: ' CT-01
+          '  TOTAL O-V: ' SUM-V.
+         DISPLAY ' DISTINCT CURRENCY CODES (O0002.txt): ' CODE-CT.
+         IF CODE-CT > 0
+          MOVE 1 TO CODE-IX
+          PERFORM 301-DISPLAY-CODE UNTIL CODE-IX > CODE-CT
+         END-IF.
+         DISPLAY ' DISTINCT CURRENCY PAIRS: ' PAIR-TBL-CT.
+         IF PAIR-TBL-CT > 0
+          MOVE 1 TO PAIR-IX
+          PERFORM 302-DISPLAY-PAIR UNTIL PAIR-IX > PAIR-TBL-CT
+         END-IF.
+         DISPLAY 'END-PROGRAM: SUMR0001'.
+         GOBACK.
+
+        301-DISPLAY-CODE.
+         DISPLAY ' ' CODE-NAME(CODE-IX)
+          ': AS-BASE=' CODE-CT-A(CODE-IX)
+          ' VOL-BASE=' CODE-VOL-A(CODE-IX)
+          ' AS-QUOTE=' CODE-CT-B(CODE-IX)
+          ' VOL-QUOTE=' CODE-VOL-B(CODE-IX).
+         ADD 1 TO CODE-IX.
+
+        302-DISPLAY-PAIR.
+         DISPLAY ' ' PAIR-A(PAIR-IX) '/' PAIR-B(PAIR-IX)
+          ': COUNT=' PAIR-CT(PAIR-IX) ' VOL=' PAIR-VOL(PAIR-IX).
+         ADD 1 TO PAIR-IX.
+       END PROGRAM SUMR0001.
