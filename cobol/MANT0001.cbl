@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20260809
+      * Purpose: ESTUDAR COBOL - MANUTENCAO INTERATIVA DE I0001.txt
+      *          (CADASTRO DE PARES DE MOEDA SEM EDICAO MANUAL DO ARQUIVO)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. MANT0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT IN-FL ASSIGN IN-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-IN.
+         SELECT MFST-FL ASSIGN MFST-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-MFST.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD IN-FL.
+         01 RCRD-IN.
+          02 I-A                                           PIC X(10).
+          02 I-B                                           PIC X(10).
+          02 I-DT                                          PIC 9(8).
+          02 I-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD MFST-FL.
+         01 MFST-RCRD.
+          COPY MFSTREC.
+
+        WORKING-STORAGE SECTION.
+         77 STTS-IN                                        PIC 99.
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\I0001.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+
+         77 MORE-FL                                    PIC X VALUE 'Y'.
+          88 IS-MORE                                       VALUE 'Y'.
+         77 CT-ADDED                                       PIC 9(6)
+             VALUE ZEROS.
+
+         77 ANS-A                                          PIC X(10).
+         77 ANS-B                                          PIC X(10).
+         77 ANS-DT                                         PIC 9(8).
+         77 ANS-V                                          PIC S9(10)
+             SIGN IS TRAILING SEPARATE CHARACTER.
+         77 ANS-AGAIN                                      PIC X.
+
+         77 MFST-FL-PATH              PIC X(80)
+             VALUE '.\..\fls\RUNMFST.txt'.
+         77 MFST-FL-PATH-ENV          PIC X(80).
+         77 STTS-MFST                                       PIC 99.
+         77 TODAY-DT                                        PIC 9(8).
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: MANT0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: MANT0001'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'MANT0001_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT MFST-FL-PATH-ENV FROM ENVIRONMENT 'MANT0001_MANIFEST'.
+         IF MFST-FL-PATH-ENV NOT = SPACES
+          MOVE MFST-FL-PATH-ENV TO MFST-FL-PATH
+         END-IF.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DT.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: MANT0001'.
+         DISPLAY 'CADASTRO DE PARES DE MOEDA - ' IN-FL-PATH.
+         OPEN EXTEND IN-FL.
+         IF STTS-IN = 35 OR STTS-IN = 30
+          OPEN OUTPUT IN-FL
+         END-IF.
+         IF STTS-IN NOT = ZEROS
+          DISPLAY 'ERROR OPENING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         ELSE
+          PERFORM 201-ADD-RECORD UNTIL NOT IS-MORE
+          CLOSE IN-FL
+         END-IF.
+
+        201-ADD-RECORD.
+         PERFORM 202-PROMPT-RECORD.
+         PERFORM 203-VALIDATE-RECORD.
+         DISPLAY 'ADD ANOTHER PAIR? (Y/N)'.
+         ACCEPT ANS-AGAIN.
+         IF ANS-AGAIN NOT = 'Y' AND ANS-AGAIN NOT = 'y'
+          MOVE 'N' TO MORE-FL
+         END-IF.
+
+        202-PROMPT-RECORD.
+         DISPLAY 'CURRENCY A (10 CHARS): '.
+         ACCEPT ANS-A.
+         DISPLAY 'CURRENCY B (10 CHARS): '.
+         ACCEPT ANS-B.
+         DISPLAY 'DATE (YYYYMMDD): '.
+         ACCEPT ANS-DT.
+         DISPLAY 'VALUE (SIGNED, UP TO 10 DIGITS): '.
+         ACCEPT ANS-V.
+
+        203-VALIDATE-RECORD.
+         IF ANS-A = SPACES OR ANS-B = SPACES
+          DISPLAY 'REJECTED: CURRENCY CODE CANNOT BE BLANK'
+         ELSE
+          IF ANS-DT NOT NUMERIC
+           DISPLAY 'REJECTED: DATE MUST BE NUMERIC YYYYMMDD'
+          ELSE
+           IF ANS-V NOT NUMERIC
+            DISPLAY 'REJECTED: VALUE MUST BE NUMERIC'
+           ELSE
+            PERFORM 204-WRITE-RECORD
+           END-IF
+          END-IF
+         END-IF.
+
+        204-WRITE-RECORD.
+         MOVE ANS-A TO I-A.
+         MOVE ANS-B TO I-B.
+         MOVE ANS-DT TO I-DT.
+         MOVE ANS-V TO I-V.
+         WRITE RCRD-IN.
+         IF STTS-IN NOT = ZEROS
+          DISPLAY 'I/O ERROR WRITING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         ELSE
+          ADD 1 TO CT-ADDED
+          DISPLAY 'ADDED: ' I-A '/' I-B ' ' I-DT ' = ' I-V
+         END-IF.
+
+        300-END.
+         DISPLAY 'PAIRS ADDED THIS RUN: ' CT-ADDED.
+         IF CT-ADDED > 0
+          PERFORM 205-WRITE-MANIFEST-ENTRY
+         END-IF.
+         DISPLAY 'END-PROGRAM: MANT0001'.
+         GOBACK.
+
+        205-WRITE-MANIFEST-ENTRY.
+         OPEN EXTEND MFST-FL.
+         IF STTS-MFST = 35 OR STTS-MFST = 30
+          OPEN OUTPUT MFST-FL
+         END-IF.
+         IF STTS-MFST NOT = ZEROS
+          DISPLAY 'ERROR OPENING MFST-FL, STATUS = ' STTS-MFST
+          MOVE 8 TO RETURN-CODE
+         ELSE
+          MOVE 'I0001' TO MFST-FILE-ID
+          MOVE TODAY-DT TO MFST-RUN-DATE
+          MOVE 'MANT0001' TO MFST-PROGRAM
+          WRITE MFST-RCRD
+          CLOSE MFST-FL
+          DISPLAY 'MANIFEST UPDATED: I0001 -> ' TODAY-DT
+         END-IF.
+       END PROGRAM MANT0001.
