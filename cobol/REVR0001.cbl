@@ -0,0 +1,211 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20220714
+      * Purpose: ESTUDAR COBOL - ESTORNAR UMA EXECUCAO RUIM DO CONV0001
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. REVR0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT O-FL ASSIGN O-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-O.
+         SELECT REV-FL ASSIGN REV-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-REV.
+         SELECT I-FL ASSIGN I-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-I.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD O-FL.
+         01 RCRD-O.
+          02 O-A                                           PIC X(10).
+          02 O-B                                           PIC X(10).
+          02 O-DT                                          PIC 9(8).
+          02 O-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+         FD REV-FL.
+         01 RCRD-REV.
+          02 REV-A                                         PIC X(10).
+          02 REV-B                                         PIC X(10).
+          02 REV-DT                                        PIC 9(8).
+          02 REV-V                                         PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+          02 REV-TAG                                       PIC X(10)
+              VALUE 'ESTORNO'.
+         01 REV-HDR-REC                                     PIC X(80).
+
+         FD I-FL.
+         01 RCRD-I.
+          02 I-A                                           PIC X(10).
+          02 I-B                                           PIC X(10).
+          02 I-DT                                          PIC 9(8).
+          02 I-V                                           PIC S9(10)
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+        WORKING-STORAGE SECTION.
+         77 O-FL-PATH                 PIC X(80)
+             VALUE '.\..\fls\O0001.txt'.
+         77 REV-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\REV0001.txt'.
+         77 O-FL-PATH-ENV             PIC X(80).
+         77 REV-FL-PATH-ENV           PIC X(80).
+         77 I-FL-PATH                 PIC X(80)
+             VALUE '.\..\fls\I0001.txt'.
+         77 I-FL-PATH-ENV             PIC X(80).
+
+         77 STTS-O                                         PIC 99.
+         77 STTS-REV                                       PIC 99.
+         77 STTS-I                                         PIC 99.
+         77 EOF-O                                          PIC X.
+          88 IS-EOF-O                                      VALUE 'Y'.
+
+         77 CT-01                                          PIC 9(6)
+             VALUE ZEROS.
+         77 SUM-REVERSED                                   PIC S9(12)
+             VALUE ZEROS.
+         77 ORIG-V                                         PIC S9(12).
+
+         77 I-TBL-CT                                   PIC 9(4) COMP.
+         77 I-TBL-IX                                   PIC 9(4) COMP.
+         77 I-EOF                                          PIC X.
+          88 IS-I-EOF                                      VALUE 'Y'.
+         77 I-FOUND-FL                                     PIC X.
+          88 I-IS-FOUND                                    VALUE 'Y'.
+          88 I-IS-NOT-FOUND                                VALUE 'N'.
+         01 I-TBL.
+          02 I-ENTRY OCCURS 9999 TIMES.
+           03 IT-A                                         PIC X(10).
+           03 IT-B                                         PIC X(10).
+           03 IT-DT                                        PIC 9(8).
+           03 IT-V                                         PIC S9(10).
+         01 RUN-DT.
+          03 RUN-Y                                          PIC 9999.
+          03 RUN-M                                          PIC 99.
+          03 RUN-D                                          PIC 99.
+
+
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: REVR0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: REVR0001'.
+         ACCEPT O-FL-PATH-ENV FROM ENVIRONMENT 'REVR0001_INFILE'.
+         IF O-FL-PATH-ENV NOT = SPACES
+          MOVE O-FL-PATH-ENV TO O-FL-PATH
+         END-IF.
+         ACCEPT REV-FL-PATH-ENV FROM ENVIRONMENT 'REVR0001_OUTFILE'.
+         IF REV-FL-PATH-ENV NOT = SPACES
+          MOVE REV-FL-PATH-ENV TO REV-FL-PATH
+         END-IF.
+         ACCEPT I-FL-PATH-ENV FROM ENVIRONMENT 'REVR0001_ORIGFILE'.
+         IF I-FL-PATH-ENV NOT = SPACES
+          MOVE I-FL-PATH-ENV TO I-FL-PATH
+         END-IF.
+         MOVE 'N' TO EOF-O.
+         PERFORM 204-LOAD-ITBL.
+
+        204-LOAD-ITBL.
+         MOVE 0 TO I-TBL-CT.
+         MOVE 'N' TO I-EOF.
+         OPEN INPUT I-FL.
+         PERFORM 205-LOAD-ONE-I UNTIL IS-I-EOF.
+         CLOSE I-FL.
+
+        205-LOAD-ONE-I.
+         READ I-FL
+          AT END
+           MOVE 'Y' TO I-EOF
+          NOT AT END
+           ADD 1 TO I-TBL-CT
+           MOVE I-A TO IT-A(I-TBL-CT)
+           MOVE I-B TO IT-B(I-TBL-CT)
+           MOVE I-DT TO IT-DT(I-TBL-CT)
+           MOVE I-V TO IT-V(I-TBL-CT)
+         END-READ.
+         IF STTS-I NOT = ZEROS AND STTS-I NOT = 10
+          DISPLAY 'I/O ERROR READING I-FL, STATUS = ' STTS-I
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: REVR0001'.
+         OPEN INPUT O-FL.
+         OPEN OUTPUT REV-FL.
+         PERFORM 203-WRITE-HEADER.
+         PERFORM 201-PROC-LINE UNTIL IS-EOF-O.
+         CLOSE O-FL.
+         CLOSE REV-FL.
+
+        203-WRITE-HEADER.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         MOVE SPACES TO REV-HDR-REC.
+         STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+          '  SOURCE: ' O-FL-PATH
+          DELIMITED BY SIZE INTO REV-HDR-REC.
+         WRITE REV-HDR-REC.
+
+        201-PROC-LINE.
+         READ O-FL
+          AT END
+           MOVE 'Y' TO EOF-O
+          NOT AT END
+           PERFORM 202-WRITE-REVERSAL
+         END-READ.
+         IF STTS-O NOT = ZEROS AND STTS-O NOT = 10
+          DISPLAY 'I/O ERROR READING O-FL, STATUS = ' STTS-O
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        202-WRITE-REVERSAL.
+         ADD 1 TO CT-01.
+         PERFORM 206-LOOKUP-ORIG.
+         MOVE O-A TO REV-A.
+         MOVE O-B TO REV-B.
+         MOVE O-DT TO REV-DT.
+         COMPUTE REV-V = ORIG-V * -1.
+         MOVE 'ESTORNO' TO REV-TAG.
+         ADD REV-V TO SUM-REVERSED.
+         DISPLAY 'ESTORNO: ' REV-A '/' REV-B ' ' REV-DT ' = ' REV-V.
+         WRITE RCRD-REV.
+
+        206-LOOKUP-ORIG.
+         MOVE 'N' TO I-FOUND-FL.
+         MOVE 1 TO I-TBL-IX.
+         PERFORM 207-SCAN-ITBL UNTIL I-TBL-IX > I-TBL-CT
+          OR I-IS-FOUND.
+         IF I-IS-NOT-FOUND
+          DISPLAY ' WARNING: NO MATCH IN I0001.TXT FOR ' O-A '/' O-B
+           ' ' O-DT '; USING CONVERTED VALUE AS-IS'
+          MOVE O-V TO ORIG-V
+         END-IF.
+
+        207-SCAN-ITBL.
+         IF I-IS-NOT-FOUND AND IT-A(I-TBL-IX) = O-A
+            AND IT-B(I-TBL-IX) = O-B AND IT-DT(I-TBL-IX) = O-DT
+          MOVE IT-V(I-TBL-IX) TO ORIG-V
+          MOVE 'Y' TO I-FOUND-FL
+         END-IF.
+         ADD 1 TO I-TBL-IX.
+
+        300-END.
+         DISPLAY '-- REVERSAL SUMMARY --'.
+         DISPLAY ' RECORDS REVERSED: ' CT-01.
+         DISPLAY ' NET REVERSAL VALUE: ' SUM-REVERSED.
+         DISPLAY 'END-PROGRAM: REVR0001'.
+         GOBACK.
+       END PROGRAM REVR0001.
