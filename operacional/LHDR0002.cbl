@@ -25,22 +25,28 @@
           03 CT-04                   PIC 99  VALUE ZEROS.
           03 CT-001                  PIC 999 VALUE ZEROS.
         LINKAGE SECTION.
-         01 INFO PIC XXX.
+         01 INFO PIC X(32).
+         01 LNK-RC PIC 99.
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING INFO LNK-RC.
         000-MAIN.
          DISPLAY '>>>>>>MAIN: LHDR0002'.
-      *  PERFORM 100-INIT.
-      *  PERFORM 200-PROCESS.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
          PERFORM 300-END.
         100-INIT.
          DISPLAY 'INIT: LHDR0002'.
+         MOVE ZEROS TO LNK-RC.
 
         200-PROCESS.
-         display 'proc'.
+         DISPLAY 'PROC, INFO = ' INFO.
+         IF INFO = SPACES
+          DISPLAY 'ERROR: NO INFO RECEIVED FROM CALLER'
+          MOVE 8 TO LNK-RC
+         END-IF.
         300-END.
-         DISPLAY 'END-PROGRAM: LHDR0002'.
+         DISPLAY 'END-PROGRAM: LHDR0002, LNK-RC = ' LNK-RC.
 
-         STOP RUN.
+         GOBACK.
        END PROGRAM LHDR0002.
