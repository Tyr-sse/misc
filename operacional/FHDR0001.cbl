@@ -11,23 +11,71 @@
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-          SELECT IN-FL ASSIGN ".\..\fls\in0001.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT IN-FL ASSIGN IN-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-IN.
+          SELECT FILELIST-FL ASSIGN FILELIST-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-FLST.
+          SELECT CKPT-FL ASSIGN ".\..\fls\FHDR0001.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-CKPT.
+          SELECT DESC-IDX-FL ASSIGN DESC-IDX-FL-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DIX-DT
+           FILE STATUS IS STTS-DIX.
       *   SELECT OUT-FL ASSIGN ''.
        DATA DIVISION.
         FILE SECTION.
          FD IN-FL.
           01 RC.
-           03 RC-DT.
-            04 RC-DT-Y               PIC 9999 VALUE ZEROS.
-            04 RC-DT-M               PIC 99   VALUE ZEROS.
-            04 RC-DT-D               PIC 99   VALUE ZEROS.
-           03 FILLER                 PIC X.
-           03 RC-DESC.
-            04 RC-DESC-A             PIC X(64).
-            04 RC-DESC-B             PIC X(64).
+           COPY RCDTDESC.
+
+         FD FILELIST-FL.
+          01 FILELIST-REC            PIC X(80).
+
+         FD CKPT-FL.
+          01 CKPT-RCRD.
+           02 CKPT-CT                PIC 99.
+
+         FD DESC-IDX-FL.
+          01 DIX-RCRD.
+           02 DIX-DT                 PIC 9(8).
+           02 DIX-DESC-A             PIC X(64).
+           02 DIX-DESC-B             PIC X(64).
 
         WORKING-STORAGE SECTION.
+         77 STTS-CKPT                   PIC 99.
+         77 STTS-IN                     PIC 99.
+         77 STTS-FLST                   PIC 99.
+         77 CKPT-INTERVAL                PIC 99  VALUE 10.
+         77 CKPT-Q                       PIC 99.
+         77 CKPT-REM                     PIC 99.
+         77 RESTART-CT                   PIC 99  VALUE ZEROS.
+         77 SKIP-IX                      PIC 99.
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\in0001.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+         77 FILELIST-PATH             PIC X(80) VALUE SPACES.
+         77 FILELIST-PATH-ENV         PIC X(80).
+         77 MULTI-FILE-FL             PIC X    VALUE 'N'.
+          88 MULTI-FILE-IS-ON                  VALUE 'Y'.
+         77 FILELIST-EOF-FL              PIC X    VALUE 'N'.
+          88 FILELIST-IS-EOF                   VALUE 'Y'.
+         77 FIRST-FILE-FL             PIC X    VALUE 'Y'.
+          88 IS-FIRST-FILE                     VALUE 'Y'.
+         77 FILE-CT                   PIC 9(4) VALUE ZEROS.
+         77 CT-GRAND-TOTAL               PIC 9(6) VALUE ZEROS.
+         77 AS-OF-DATE                   PIC 9(8) VALUE ZEROS.
+         77 AS-OF-DATE-ENV               PIC X(8).
+         77 AS-OF-FL                     PIC X    VALUE 'N'.
+          88 AS-OF-IS-SET                         VALUE 'Y'.
+         77 CT-FILTERED                  PIC 9(6) VALUE ZEROS.
+         77 DESC-IDX-FL-PATH             PIC X(80)
+             VALUE '.\..\fls\FHDR0001.IDX'.
+         77 DESC-IDX-FL-PATH-ENV         PIC X(80).
+         77 STTS-DIX                     PIC 99.
          01 CT.
           03 CT-01                   PIC 99  VALUE ZEROS.
           03 CT-02                   PIC 99  VALUE ZEROS.
@@ -36,7 +84,17 @@
           03 CT-001                  PIC 999 VALUE ZEROS.
          01 ARR01 OCCURS 10 TIMES.
           03 IDD                        PIC 99.
-          03 RCRD                      PIC X(3).
+          03 RCRD                      PIC X(64).
+         77 ARR-IX                      PIC 99  VALUE ZEROS.
+         77 ARR-CT                      PIC 99  VALUE ZEROS.
+         01 MIN-RC-DT.
+          03 MIN-DT-Y                   PIC 9999 VALUE 9999.
+          03 MIN-DT-M                   PIC 99   VALUE 99.
+          03 MIN-DT-D                   PIC 99   VALUE 99.
+         01 MAX-RC-DT.
+          03 MAX-DT-Y                   PIC 9999 VALUE ZEROS.
+          03 MAX-DT-M                   PIC 99   VALUE ZEROS.
+          03 MAX-DT-D                   PIC 99   VALUE ZEROS.
 
 
 
@@ -48,10 +106,88 @@
          PERFORM 300-END.
         100-INIT.
          DISPLAY 'INIT: FHDR0001'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0001_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT FILELIST-PATH-ENV FROM ENVIRONMENT 'FHDR0001_FILELIST'.
+         IF FILELIST-PATH-ENV NOT = SPACES
+          MOVE FILELIST-PATH-ENV TO FILELIST-PATH
+          MOVE 'Y' TO MULTI-FILE-FL
+          DISPLAY 'MULTI-FILE MODE ACTIVE, LIST = ' FILELIST-PATH
+         END-IF.
+         ACCEPT DESC-IDX-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0001_DESCIDX'.
+         IF DESC-IDX-FL-PATH-ENV NOT = SPACES
+          MOVE DESC-IDX-FL-PATH-ENV TO DESC-IDX-FL-PATH
+         END-IF.
+         ACCEPT AS-OF-DATE-ENV FROM ENVIRONMENT 'FHDR0001_ASOFDATE'.
+         IF AS-OF-DATE-ENV IS NUMERIC AND AS-OF-DATE-ENV NOT = SPACES
+          MOVE AS-OF-DATE-ENV TO AS-OF-DATE
+          MOVE 'Y' TO AS-OF-FL
+          DISPLAY 'AS-OF-DATE FILTER ACTIVE: ' AS-OF-DATE
+         END-IF.
+         PERFORM 107-LOAD-CHECKPOINT.
+
+        107-LOAD-CHECKPOINT.
+         MOVE ZEROS TO RESTART-CT.
+         OPEN INPUT CKPT-FL.
+         IF STTS-CKPT = ZEROS
+          READ CKPT-FL
+           AT END
+            CONTINUE
+           NOT AT END
+            IF CKPT-CT NUMERIC
+             MOVE CKPT-CT TO RESTART-CT
+            ELSE
+             DISPLAY 'INVALID CHECKPOINT COUNT, IGNORING CKPT-FL'
+            END-IF
+          END-READ
+          IF STTS-CKPT NOT = ZEROS AND STTS-CKPT NOT = 10
+           DISPLAY 'I/O ERROR READING CKPT-FL, STATUS = ' STTS-CKPT
+           MOVE 8 TO RETURN-CODE
+          END-IF
+          CLOSE CKPT-FL
+         END-IF.
+         IF RESTART-CT > 0
+          DISPLAY 'RESUMING FROM CHECKPOINT, RESTART-CT = ' RESTART-CT
+         END-IF.
 
         200-PROCESS.
          DISPLAY 'PROCESS: FHDR0001'.
-         PERFORM 201-READ-FILE.
+         IF MULTI-FILE-IS-ON
+          PERFORM 209-PROCESS-FILELIST
+         ELSE
+          PERFORM 201-READ-FILE
+         END-IF.
+
+        209-PROCESS-FILELIST.
+         OPEN INPUT FILELIST-FL.
+         PERFORM 210-PROCESS-NEXT-FILE UNTIL FILELIST-IS-EOF.
+         CLOSE FILELIST-FL.
+         IF FILE-CT = 0
+          DISPLAY 'WARNING: FILELIST-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+
+        210-PROCESS-NEXT-FILE.
+         READ FILELIST-FL
+          AT END
+           MOVE 'Y' TO FILELIST-EOF-FL
+          NOT AT END
+           IF FILELIST-REC NOT = SPACES
+            MOVE FILELIST-REC TO IN-FL-PATH
+            ADD 1 TO FILE-CT
+            DISPLAY 'PROCESSING FILE ' FILE-CT ': ' IN-FL-PATH
+            PERFORM 201-READ-FILE
+            MOVE ZEROS TO RESTART-CT
+            ADD CT-01 TO CT-GRAND-TOTAL
+            MOVE 'N' TO FIRST-FILE-FL
+           END-IF
+         END-READ.
+         IF STTS-FLST NOT = ZEROS AND STTS-FLST NOT = 10
+          DISPLAY 'I/O ERROR READING FILELIST-FL, STATUS = ' STTS-FLST
+          MOVE 8 TO RETURN-CODE
+         END-IF.
 
         201-READ-FILE.
          DISPLAY 'TRYING TO READ THE FILE'.
@@ -59,9 +195,26 @@
          MOVE 1 TO CT-02
 
          OPEN INPUT IN-FL.
+         IF IS-FIRST-FILE
+          OPEN OUTPUT DESC-IDX-FL
+         ELSE
+          OPEN I-O DESC-IDX-FL
+         END-IF.
 
-         PERFORM 202-READ-NEXT-REC UNTIL CT-02 = 0 OR CT>2.
+         IF RESTART-CT > 0
+          MOVE 1 TO SKIP-IX
+          PERFORM 206-SKIP-RECORD UNTIL SKIP-IX > RESTART-CT
+           OR CT-02 = 0
+          MOVE RESTART-CT TO CT-01
+         END-IF.
+
+         PERFORM 202-READ-NEXT-REC UNTIL CT-02 = 0.
+         IF RESTART-CT = 0 AND CT-01 = 0
+          DISPLAY 'WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
          CLOSE IN-FL.
+         CLOSE DESC-IDX-FL.
 
         202-READ-NEXT-REC.
          READ IN-FL
@@ -71,13 +224,119 @@
           NOT AT END
            PERFORM 203-DISPLAY-REC
          END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
          DISPLAY '     CT-01++'.
          ADD 1 TO CT-01.
+         DIVIDE CT-01 BY CKPT-INTERVAL GIVING CKPT-Q REMAINDER CKPT-REM.
+         IF CKPT-REM = 0
+          PERFORM 208-WRITE-CHECKPOINT
+         END-IF.
+
+        206-SKIP-RECORD.
+         READ IN-FL
+          AT END
+           MOVE ZEROS TO CT-02
+          NOT AT END
+           CONTINUE
+         END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+         ADD 1 TO SKIP-IX.
+
+        208-WRITE-CHECKPOINT.
+         MOVE CT-01 TO CKPT-CT.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
         203-DISPLAY-REC.
-         DISPLAY ' ' RC-DT-D '/' RC-DT-M '/' RC-DT-Y '| "' RC-DESC-A.
-         DISPLAY '  ' RC-DESC-B '"|'.
+         IF AS-OF-IS-SET AND RC-DT > AS-OF-DATE
+          ADD 1 TO CT-FILTERED
+         ELSE
+          DISPLAY ' ' RC-DT-D '/' RC-DT-M '/' RC-DT-Y '| "' RC-DESC-A
+          DISPLAY '  ' RC-DESC-B '"|'
+          PERFORM 204-BUFFER-REC
+          PERFORM 205-TRACK-DATES
+         END-IF.
+
+        205-TRACK-DATES.
+         IF RC-DT < MIN-RC-DT
+          MOVE RC-DT TO MIN-RC-DT
+         END-IF.
+         IF RC-DT > MAX-RC-DT
+          MOVE RC-DT TO MAX-RC-DT
+         END-IF.
+
+        204-BUFFER-REC.
+         ADD 1 TO ARR-IX.
+         IF ARR-IX > 10
+          MOVE 1 TO ARR-IX
+         END-IF.
+         IF ARR-CT < 10
+          ADD 1 TO ARR-CT
+         END-IF.
+         MOVE CT-01 TO IDD(ARR-IX).
+         MOVE RC-DESC-A TO RCRD(ARR-IX).
+         PERFORM 207-INDEX-DESC.
+
+        207-INDEX-DESC.
+         MOVE RC-DT TO DIX-DT.
+         MOVE RC-DESC-A TO DIX-DESC-A.
+         MOVE RC-DESC-B TO DIX-DESC-B.
+         WRITE DIX-RCRD
+          INVALID KEY
+           DISPLAY 'INDEX: DUPLICATE DATE KEY, SKIPPING ' DIX-DT
+         END-WRITE.
 
         300-END.
+         MOVE ZEROS TO CKPT-CT.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
          DISPLAY 'END-PROGRAM: FHDR0001'.
-         STOP RUN.
+         DISPLAY '-- SUMMARY --'.
+         IF MULTI-FILE-IS-ON
+          DISPLAY ' FILES PROCESSED: ' FILE-CT
+          DISPLAY ' GRAND TOTAL RECORDS READ: ' CT-GRAND-TOTAL
+         ELSE
+          DISPLAY ' TOTAL RECORDS READ: ' CT-01
+         END-IF.
+         IF AS-OF-IS-SET
+          DISPLAY ' RECORDS FILTERED (AFTER AS-OF-DATE): ' CT-FILTERED
+         END-IF.
+         IF (MULTI-FILE-IS-ON AND CT-GRAND-TOTAL > 0)
+          OR (NOT MULTI-FILE-IS-ON AND CT-01 > 0)
+          DISPLAY ' EARLIEST RC-DT: ' MIN-DT-D '/' MIN-DT-M '/' MIN-DT-Y
+          DISPLAY ' LATEST   RC-DT: ' MAX-DT-D '/' MAX-DT-M '/' MAX-DT-Y
+         END-IF.
+         IF ARR-CT > 0
+          DISPLAY '-- MOST RECENT ' ARR-CT ' RECORD(S) --'
+          MOVE 1 TO CT-04
+          PERFORM 301-DISPLAY-ARR UNTIL CT-04 > ARR-CT
+         END-IF.
+         IF (MULTI-FILE-IS-ON AND CT-GRAND-TOTAL > 0)
+          OR (NOT MULTI-FILE-IS-ON AND CT-01 > 0)
+          PERFORM 308-LOOKUP-LATEST-DESC
+         END-IF.
+         GOBACK.
+
+        301-DISPLAY-ARR.
+         DISPLAY ' REC ' IDD(CT-04) ': ' RCRD(CT-04).
+         ADD 1 TO CT-04.
+
+        308-LOOKUP-LATEST-DESC.
+         OPEN INPUT DESC-IDX-FL.
+         MOVE MAX-RC-DT TO DIX-DT.
+         READ DESC-IDX-FL
+          INVALID KEY
+           DISPLAY 'LOOKUP: NO INDEXED RC-DESC FOR DATE ' DIX-DT
+          NOT INVALID KEY
+           DISPLAY 'LOOKUP (INDEXED) ' DIX-DT ': "' DIX-DESC-A
+            '" / "' DIX-DESC-B '"'
+         END-READ.
+         CLOSE DESC-IDX-FL.
        END PROGRAM FHDR0001.
