@@ -14,7 +14,7 @@
 
       *  SELECT OUT-FL ASSIGN "C:\Users\F9329132\misc\operacional\out01.
       *    "txt"
-         SELECT OUT-FL ASSIGN ".\..\fls\out0002.txt"
+         SELECT OUT-FL ASSIGN OUT-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL
           FILE STATUS IS STTS.
       *   SELECT OUT-FL ASSIGN ''.
@@ -24,10 +24,14 @@
          01 RCRD-01.
           02 RCRD-ID                 PIC 99.
           02 BD                      PIC X(128).
+         01 OUT-HDR-REC              PIC X(130).
 
 
         WORKING-STORAGE SECTION.
          77 STTS                     PIC 99.
+         77 OUT-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\out0002.txt'.
+         77 OUT-FL-PATH-ENV           PIC X(80).
          01 CT.
           03 CT-01                   PIC 99  VALUE ZEROS.
           03 CT-02                   PIC 99  VALUE ZEROS.
@@ -42,6 +46,10 @@
            03 MIN                    PIC 99.
            03 SEC                    PIC 99.
            03 MSEC                   PIC 99.
+         01 RUN-DT.
+           03 RUN-Y                  PIC 9999.
+           03 RUN-M                  PIC 99.
+           03 RUN-D                  PIC 99.
 
 
        PROCEDURE DIVISION.
@@ -56,6 +64,10 @@
 
         100-INIT.
          DISPLAY 'INIT: FHDR0001'.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0002_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
 
         200-PROCESS.
          DISPLAY 'PROCESS: FHDR0002'.
@@ -65,25 +77,35 @@
         201-WRITE-FILE.
          DISPLAY 'WRT FILE'.
          OPEN OUTPUT OUT-FL.
-      *   IF STTS EQUALS 35 THEN
-      *    DISPLAY '35'
-      *     OPEN OUTPUT OUT-FL
-      *     CLOSE OUT-FL
-      *     OPEN OUTPUT OUT-FL
-      *    END-IF.
-
-         OPEN OUTPUT OUT-FL.
-         PERFORM 202-WRITE-LINES.
+         IF STTS = 35
+          DISPLAY '35'
+          OPEN OUTPUT OUT-FL
+          CLOSE OUT-FL
+          OPEN OUTPUT OUT-FL
+         END-IF.
+         IF STTS NOT = ZEROS
+          DISPLAY 'ERROR OPENING OUT-FL, STATUS = ' STTS
+          MOVE 8 TO RETURN-CODE
+         ELSE
+          PERFORM 204-WRITE-HEADER
+          PERFORM 202-WRITE-LINES
+         END-IF.
          CLOSE OUT-FL.
 
 
+        204-WRITE-HEADER.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         MOVE SPACES TO OUT-HDR-REC.
+         STRING 'RUN DATE: ' RUN-Y '-' RUN-M '-' RUN-D
+          DELIMITED BY SIZE INTO OUT-HDR-REC.
+         WRITE OUT-HDR-REC.
+
+
         202-WRITE-LINES.
          MOVE ZEROS TO CT-01.
-      *   PERFORM 203-WRITE-LINE UNTIL CT-01 EQUALS 10.
-          PERFORM LP-01 UNTIL CT-03 EQUALS 4.
-        LP-01.
-         DISPLAY 'A ' CT-03.
-         ADD 1 TO CT-03.
+         PERFORM 203-WRITE-LINE UNTIL CT-01 = 4.
 
 
         203-WRITE-LINE.
@@ -103,5 +125,5 @@
 
         300-END.
          DISPLAY 'END-PROGRAM: FHDR0001'.
-         STOP RUN.
+         GOBACK.
        END PROGRAM FHDR0002.
