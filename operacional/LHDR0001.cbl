@@ -24,6 +24,8 @@
           03 CT-04                   PIC 99  VALUE ZEROS.
           03 CT-001                  PIC 999 VALUE ZEROS.
          01 SUB-01 PIC X(32).
+         01 CALL-INFO PIC X(32) VALUE 'HELLO FROM LHDR0001'.
+         01 CALL-RC PIC 99.
 
 
 
@@ -39,8 +41,11 @@
         200-PROCESS.
          DISPLAY 'CALL LHDR0002'.
          MOVE './LHDR0002' TO SUB-01.
-         CALL SUB-01.
-         DISPLAY 'BACK TO LHDR0001'.
+         CALL SUB-01 USING CALL-INFO CALL-RC.
+         DISPLAY 'BACK TO LHDR0001, RC = ' CALL-RC.
+         IF CALL-RC NOT = 0
+          DISPLAY 'LHDR0002 REPORTED AN ERROR'
+         END-IF.
         300-END.
          DISPLAY 'END-PROGRAM: LHDR0001'.
 
