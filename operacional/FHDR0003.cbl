@@ -5,19 +5,31 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. FHDR0002.
+        PROGRAM-ID. FHDR0003.
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-          SELECT IN-FL ASSIGN 'C:\Users\F9329132\operacional\LOG_01.txt'
+          SELECT IN-FL ASSIGN IN-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-IN.
+         SELECT OUT-FL ASSIGN OUT-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT OUT-FL ASSIGN 'C:\Users\F9329132\operacional\LOG_02.txt'
+         SELECT ARCH-FL ASSIGN ARCH-FL-PATH
           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT RETN-FL ASSIGN RETN-FL-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS STTS-RETN.
       *   SELECT OUT-FL ASSIGN ''.
        DATA DIVISION.
         FILE SECTION.
+         FD IN-FL.
+         01 IN-RCRD                                        PIC X(128).
+         FD ARCH-FL.
+         01 ARCH-REC                                       PIC X(128).
+         FD RETN-FL.
+         01 RETN-REC                                       PIC X(80).
          FD OUT-FL.
          01 RCRD-01.
           02 DT.
@@ -36,25 +48,82 @@
 
         WORKING-STORAGE SECTION.
          01 CT.
-          03 CT-01                   PIC 99  VALUE ZEROS.
+          03 CT-01                   PIC 9(6) VALUE ZEROS.
           03 CT-02                   PIC 99  VALUE ZEROS.
           03 CT-03                   PIC 99  VALUE ZEROS.
           03 CT-04                   PIC 99  VALUE ZEROS.
           03 CT-001                  PIC 999 VALUE ZEROS.
+         77 IN-FL-PATH                PIC X(80)
+             VALUE 'C:\Users\F9329132\operacional\LOG_01.txt'.
+         77 OUT-FL-PATH               PIC X(80)
+             VALUE 'C:\Users\F9329132\operacional\LOG_02.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+         77 OUT-FL-PATH-ENV           PIC X(80).
+         77 REC-LIMIT                 PIC 9(6) VALUE 10.
+         77 REC-LIMIT-ENV             PIC X(6).
+         77 WARN-THRESHOLD            PIC 9(6) VALUE ZEROS.
+         77 WARN-ISSUED-FL            PIC X    VALUE 'N'.
+          88 WARN-IS-ISSUED                     VALUE 'Y'.
+          88 WARN-IS-NOT-ISSUED                 VALUE 'N'.
+         77 STTS-IN                   PIC 99.
+         77 ARCH-FL-PATH              PIC X(80).
+         77 CT-ARCH                   PIC 9(6) VALUE ZEROS.
+         77 ARCH-EOF-FL               PIC X    VALUE 'N'.
+          88 ARCH-IS-EOF                       VALUE 'Y'.
+         01 ARCH-RUN-DT.
+          03 ARUN-Y                   PIC 9999.
+          03 ARUN-M                   PIC 99.
+          03 ARUN-D                   PIC 99.
+          03 ARUN-H                   PIC 99.
+          03 ARUN-MIN                 PIC 99.
+          03 ARUN-SEC                 PIC 99.
+         77 RETN-FL-PATH              PIC X(80)
+             VALUE '.\..\fls\FHDR0003.ARCLST'.
+         77 STTS-RETN                 PIC 99.
+         77 RETAIN-CT                 PIC 9(4) VALUE 7.
+         77 RETAIN-CT-ENV             PIC X(4).
+         77 RETAIN-ENTRY-CT           PIC 9(4) VALUE ZEROS.
+         77 RETAIN-IX                 PIC 9(4).
+         77 SRC-IX                    PIC 9(4).
+         77 SHIFT-IX                  PIC 9(4).
+         77 PURGE-CT                  PIC 9(4).
+         77 RETAIN-EOF-FL             PIC X    VALUE 'N'.
+          88 RETAIN-IS-EOF                     VALUE 'Y'.
+         77 DEL-RC                    PIC S9(9) COMP-5.
+         01 RETAIN-TBL.
+          03 RETAIN-PATH              PIC X(80) OCCURS 9999 TIMES.
 
 
        PROCEDURE DIVISION.
         000-MAIN.
-         DISPLAY 'MAIN: FHDR0001'.
+         DISPLAY 'MAIN: FHDR0003'.
          PERFORM 100-INIT.
          PERFORM 200-PROCESS.
          PERFORM 300-END.
         100-INIT.
-         DISPLAY 'INIT: FHDR0001'.
+         DISPLAY 'INIT: FHDR0003'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0003_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0003_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
+         ACCEPT REC-LIMIT-ENV FROM ENVIRONMENT 'FHDR0003_MAXREC'.
+         IF REC-LIMIT-ENV IS NUMERIC AND REC-LIMIT-ENV NOT = SPACES
+          MOVE REC-LIMIT-ENV TO REC-LIMIT
+         END-IF.
+         COMPUTE WARN-THRESHOLD = REC-LIMIT * 9 / 10.
+         ACCEPT RETAIN-CT-ENV FROM ENVIRONMENT 'FHDR0003_ARCHRETAIN'.
+         IF RETAIN-CT-ENV IS NUMERIC AND RETAIN-CT-ENV NOT = SPACES
+          MOVE RETAIN-CT-ENV TO RETAIN-CT
+         END-IF.
 
         200-PROCESS.
-         DISPLAY 'PROCESS: FHDR0002'.
+         DISPLAY 'PROCESS: FHDR0003'.
          PERFORM 201-WRITE-FILE.
+         PERFORM 204-ARCHIVE-LOG.
         201-WRITE-FILE.
          DISPLAY 'WRT FILE'.
          OPEN OUTPUT OUT-FL.
@@ -63,10 +132,19 @@
          CLOSE OUT-FL.
         202-WRITE-LINES.
          MOVE ZEROS TO CT-01.
-         PERFORM 203-WRITE-LINE UNTIL CT-01 EQUALS 10.
+         PERFORM 203-WRITE-LINE UNTIL CT-01 = REC-LIMIT.
+         IF CT-01 = 0
+          DISPLAY 'WARNING: REC-LIMIT IS ZERO, LOG_01 WILL BE EMPTY'
+         END-IF.
 
          203-WRITE-LINE.
           ADD 1 TO CT-01.
+          IF WARN-THRESHOLD > 0 AND CT-01 = WARN-THRESHOLD
+           AND WARN-IS-NOT-ISSUED
+           DISPLAY 'WARNING: LOG_01 APPROACHING REC-LIMIT (' CT-01
+            ' OF ' REC-LIMIT ')'
+           MOVE 'Y' TO WARN-ISSUED-FL
+          END-IF.
           DISPLAY '< ' CT-01.
 
           MOVE FUNCTION CURRENT-DATE TO DT.
@@ -77,7 +155,123 @@
 
 
 
+        204-ARCHIVE-LOG.
+         OPEN INPUT IN-FL.
+         IF STTS-IN NOT = ZEROS
+          DISPLAY 'LOG_01 NOT FOUND, SKIPPING ARCHIVE, STTS = ' STTS-IN
+         ELSE
+          PERFORM 205-BUILD-ARCH-PATH
+          OPEN OUTPUT ARCH-FL
+          MOVE 'N' TO ARCH-EOF-FL
+          PERFORM 206-COPY-LOG-LINE UNTIL ARCH-IS-EOF
+          CLOSE ARCH-FL
+          CLOSE IN-FL
+          OPEN OUTPUT IN-FL
+          CLOSE IN-FL
+          DISPLAY 'ARCHIVED LOG_01 (' CT-ARCH ' LINE(S)) TO '
+           ARCH-FL-PATH
+          PERFORM 207-APPLY-RETENTION
+         END-IF.
+
+        205-BUILD-ARCH-PATH.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO ARUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO ARUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO ARUN-D.
+         MOVE FUNCTION CURRENT-DATE(9:2) TO ARUN-H.
+         MOVE FUNCTION CURRENT-DATE(11:2) TO ARUN-MIN.
+         MOVE FUNCTION CURRENT-DATE(13:2) TO ARUN-SEC.
+         MOVE ZEROS TO CT-ARCH.
+         STRING
+            IN-FL-PATH DELIMITED BY SPACE
+            '.' DELIMITED BY SIZE
+            ARUN-Y DELIMITED BY SIZE
+            ARUN-M DELIMITED BY SIZE
+            ARUN-D DELIMITED BY SIZE
+            ARUN-H DELIMITED BY SIZE
+            ARUN-MIN DELIMITED BY SIZE
+            ARUN-SEC DELIMITED BY SIZE
+            '.ARC' DELIMITED BY SIZE
+           INTO ARCH-FL-PATH
+         END-STRING.
+
+        206-COPY-LOG-LINE.
+         READ IN-FL
+          AT END
+           MOVE 'Y' TO ARCH-EOF-FL
+          NOT AT END
+           MOVE IN-RCRD TO ARCH-REC
+           WRITE ARCH-REC
+           ADD 1 TO CT-ARCH
+         END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        207-APPLY-RETENTION.
+         MOVE ZEROS TO RETAIN-ENTRY-CT.
+         MOVE 'N' TO RETAIN-EOF-FL.
+         PERFORM 208-LOAD-RETAIN-LIST.
+         ADD 1 TO RETAIN-ENTRY-CT.
+         MOVE ARCH-FL-PATH TO RETAIN-PATH(RETAIN-ENTRY-CT).
+         PERFORM 209-PURGE-OLD-ARCHIVES.
+         PERFORM 210-REWRITE-RETAIN-LIST.
+
+        208-LOAD-RETAIN-LIST.
+         OPEN INPUT RETN-FL.
+         IF STTS-RETN = ZEROS
+          PERFORM 211-READ-RETAIN-ENTRY UNTIL RETAIN-IS-EOF
+          CLOSE RETN-FL
+         END-IF.
+
+        211-READ-RETAIN-ENTRY.
+         READ RETN-FL
+          AT END
+           MOVE 'Y' TO RETAIN-EOF-FL
+          NOT AT END
+           ADD 1 TO RETAIN-ENTRY-CT
+           MOVE RETN-REC TO RETAIN-PATH(RETAIN-ENTRY-CT)
+         END-READ.
+
+        209-PURGE-OLD-ARCHIVES.
+         MOVE ZEROS TO PURGE-CT.
+         IF RETAIN-ENTRY-CT > RETAIN-CT
+          COMPUTE PURGE-CT = RETAIN-ENTRY-CT - RETAIN-CT
+          MOVE 1 TO RETAIN-IX
+          PERFORM 212-DELETE-ONE-OLD UNTIL RETAIN-IX > PURGE-CT
+          MOVE 1 TO SHIFT-IX
+          PERFORM 213-SHIFT-RETAIN-ENTRY UNTIL SHIFT-IX > RETAIN-CT
+          MOVE RETAIN-CT TO RETAIN-ENTRY-CT
+         END-IF.
+
+        212-DELETE-ONE-OLD.
+         CALL 'CBL_DELETE_FILE' USING RETAIN-PATH(RETAIN-IX)
+          RETURNING DEL-RC.
+         IF DEL-RC = 0
+          DISPLAY 'PURGED OLD ARCHIVE: ' RETAIN-PATH(RETAIN-IX)
+         ELSE
+          DISPLAY 'PURGE FAILED FOR: ' RETAIN-PATH(RETAIN-IX)
+         END-IF.
+         ADD 1 TO RETAIN-IX.
+
+        213-SHIFT-RETAIN-ENTRY.
+         COMPUTE SRC-IX = SHIFT-IX + PURGE-CT.
+         MOVE RETAIN-PATH(SRC-IX) TO RETAIN-PATH(SHIFT-IX).
+         ADD 1 TO SHIFT-IX.
+
+        210-REWRITE-RETAIN-LIST.
+         OPEN OUTPUT RETN-FL.
+         MOVE 1 TO RETAIN-IX.
+         PERFORM 214-WRITE-RETAIN-ENTRY
+          UNTIL RETAIN-IX > RETAIN-ENTRY-CT.
+         CLOSE RETN-FL.
+
+        214-WRITE-RETAIN-ENTRY.
+         MOVE RETAIN-PATH(RETAIN-IX) TO RETN-REC.
+         WRITE RETN-REC.
+         ADD 1 TO RETAIN-IX.
+
         300-END.
-         DISPLAY 'END-PROGRAM: FHDR0001'.
-         STOP RUN.
-       END PROGRAM FHDR0002.
+         DISPLAY 'END-PROGRAM: FHDR0003'.
+         GOBACK.
+       END PROGRAM FHDR0003.
