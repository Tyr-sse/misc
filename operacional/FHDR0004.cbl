@@ -12,10 +12,19 @@
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-          SELECT IN-FL ASSIGN ".\..\fls\in0001.txt"
+          SELECT IN-FL ASSIGN IN-FL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-IN.
+          SELECT OUT-FL ASSIGN OUT-FL-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT OUT-FL ASSIGN ".\..\fls\out0004.txt"
+          SELECT CSV-FL ASSIGN CSV-FL-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT REJ-FL ASSIGN REJ-FL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-REJ.
+          SELECT CKPT-FL ASSIGN ".\..\fls\FHDR0004.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STTS-CKPT.
       *   SELECT OUT-FL ASSIGN ''.
        DATA DIVISION.
         FILE SECTION.
@@ -28,25 +37,71 @@
            03 M                     PIC 99.
            03 FILLER                    PIC X VALUE '/'.
            03 Y                     PIC 9999.
+         01 OUT-HDR-REC               PIC X(17).
+         FD CSV-FL.
+         01 CSV-REC                PIC X(40).
+         FD REJ-FL.
+         01 RCRD-REJ.
+           03 R-DT-D                PIC 99.
+           03 FILLER                PIC X VALUE '/'.
+           03 R-DT-M                PIC 99.
+           03 FILLER                PIC X VALUE '/'.
+           03 R-DT-Y                PIC 9999.
+           03 FILLER                PIC XXX VALUE ' : '.
+           03 R-REASON              PIC X(20).
+         01 REJ-HDR-REC              PIC X(33).
          FD IN-FL.
           01 IN-RC.
-           03 RC-DT.
-            04 RC-DT-Y               PIC 9999 VALUE ZEROS.
-            04 RC-DT-M               PIC 99   VALUE ZEROS.
-            04 RC-DT-D               PIC 99   VALUE ZEROS.
+           COPY RCDTDESC.
 
-           03 FILLER                 PIC X.
-           03 RC-DESC.
-            04 RC-DESC-A             PIC X(64).
-            04 RC-DESC-B             PIC X(64).
+         FD CKPT-FL.
+          01 CKPT-RCRD.
+           02 CKPT-CT                PIC 9(6).
 
         WORKING-STORAGE SECTION.
          01 CT.
-          03 CT-01                   PIC 99  VALUE ZEROS.
+          03 CT-01                   PIC 9(6) VALUE ZEROS.
           03 CT-02                   PIC 99  VALUE ZEROS.
           03 CT-03                   PIC 99  VALUE ZEROS.
           03 CT-04                   PIC 99  VALUE ZEROS.
           03 CT-001                  PIC 999 VALUE ZEROS.
+         77 STTS-REJ                  PIC 99.
+         77 STTS-IN                   PIC 99.
+         77 REJ-REASON                PIC X(20).
+         77 STTS-CKPT                 PIC 99.
+         77 CKPT-INTERVAL             PIC 9(6) VALUE 100.
+         77 CKPT-Q                    PIC 9(6).
+         77 CKPT-REM                  PIC 9(6).
+         77 RESTART-CT                PIC 9(6) VALUE ZEROS.
+         77 SKIP-IX                   PIC 9(6).
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\in0001.txt'.
+         77 OUT-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\out0004.txt'.
+         77 REJ-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\R0004.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
+         77 OUT-FL-PATH-ENV           PIC X(80).
+         77 REJ-FL-PATH-ENV           PIC X(80).
+         77 CSV-FL-PATH               PIC X(80)
+             VALUE '.\..\fls\out0004.csv'.
+         77 CSV-FL-PATH-ENV           PIC X(80).
+         77 AS-OF-DATE                   PIC 9(8) VALUE ZEROS.
+         77 AS-OF-DATE-ENV               PIC X(8).
+         77 AS-OF-FL                     PIC X    VALUE 'N'.
+          88 AS-OF-IS-SET                         VALUE 'Y'.
+         77 CT-FILTERED                  PIC 9(6) VALUE ZEROS.
+         77 CT-REJECTED                  PIC 9(6) VALUE ZEROS.
+         77 REC-LIMIT                    PIC 9(6) VALUE 1000.
+         77 REC-LIMIT-ENV                PIC X(6).
+         77 WARN-THRESHOLD               PIC 9(6) VALUE ZEROS.
+         77 WARN-ISSUED-FL               PIC X    VALUE 'N'.
+          88 WARN-IS-ISSUED                        VALUE 'Y'.
+          88 WARN-IS-NOT-ISSUED                    VALUE 'N'.
+         01 RUN-DT.
+          03 RUN-Y                       PIC 9999.
+          03 RUN-M                       PIC 99.
+          03 RUN-D                       PIC 99.
 
 
 
@@ -59,20 +114,114 @@
          PERFORM 300-END.
         100-INIT.
          DISPLAY 'INIT: FHDR0004'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0004_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         ACCEPT OUT-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0004_OUTFILE'.
+         IF OUT-FL-PATH-ENV NOT = SPACES
+          MOVE OUT-FL-PATH-ENV TO OUT-FL-PATH
+         END-IF.
+         ACCEPT REJ-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0004_REJFILE'.
+         IF REJ-FL-PATH-ENV NOT = SPACES
+          MOVE REJ-FL-PATH-ENV TO REJ-FL-PATH
+         END-IF.
+         ACCEPT CSV-FL-PATH-ENV FROM ENVIRONMENT 'FHDR0004_CSVFILE'.
+         IF CSV-FL-PATH-ENV NOT = SPACES
+          MOVE CSV-FL-PATH-ENV TO CSV-FL-PATH
+         END-IF.
+         ACCEPT AS-OF-DATE-ENV FROM ENVIRONMENT 'FHDR0004_ASOFDATE'.
+         IF AS-OF-DATE-ENV IS NUMERIC AND AS-OF-DATE-ENV NOT = SPACES
+          MOVE AS-OF-DATE-ENV TO AS-OF-DATE
+          MOVE 'Y' TO AS-OF-FL
+          DISPLAY 'AS-OF-DATE FILTER ACTIVE: ' AS-OF-DATE
+         END-IF.
+         ACCEPT REC-LIMIT-ENV FROM ENVIRONMENT 'FHDR0004_MAXREC'.
+         IF REC-LIMIT-ENV IS NUMERIC AND REC-LIMIT-ENV NOT = SPACES
+          MOVE REC-LIMIT-ENV TO REC-LIMIT
+         END-IF.
+         COMPUTE WARN-THRESHOLD = REC-LIMIT * 9 / 10.
+         PERFORM 109-LOAD-CHECKPOINT.
+
+        109-LOAD-CHECKPOINT.
+         MOVE ZEROS TO RESTART-CT.
+         OPEN INPUT CKPT-FL.
+         IF STTS-CKPT = ZEROS
+          READ CKPT-FL
+           AT END
+            CONTINUE
+           NOT AT END
+            IF CKPT-CT NUMERIC
+             MOVE CKPT-CT TO RESTART-CT
+            ELSE
+             DISPLAY 'INVALID CHECKPOINT COUNT, IGNORING CKPT-FL'
+            END-IF
+          END-READ
+          IF STTS-CKPT NOT = ZEROS AND STTS-CKPT NOT = 10
+           DISPLAY 'I/O ERROR READING CKPT-FL, STATUS = ' STTS-CKPT
+           MOVE 8 TO RETURN-CODE
+          END-IF
+          CLOSE CKPT-FL
+         END-IF.
+         IF RESTART-CT > 0
+          DISPLAY 'RESUMING FROM CHECKPOINT, RESTART-CT = ' RESTART-CT
+         END-IF.
 
         200-PROCESS.
          DISPLAY 'PROCESS: FHDR0004'.
          OPEN INPUT IN-FL.
          OPEN OUTPUT OUT-FL.
+         OPEN OUTPUT CSV-FL.
+         OPEN OUTPUT REJ-FL.
+         PERFORM 213-WRITE-HEADERS.
+         MOVE 'LN,DAY,MONTH,YEAR' TO CSV-REC.
+         WRITE CSV-REC.
          MOVE 1     TO CT-01.
          MOVE ZEROS TO CT-02.
+         IF RESTART-CT > 0
+          MOVE 1 TO SKIP-IX
+          PERFORM 210-SKIP-RECORD UNTIL SKIP-IX > RESTART-CT
+           OR CT-02 = 1
+          ADD RESTART-CT TO CT-01
+         END-IF.
          DISPLAY ' START'.
          PERFORM 205-PROCESS-LINE
-          UNTIL CT-01 EQUALS 1000 OR
-                CT-02 EQUALS 1.
+          UNTIL CT-01 = REC-LIMIT OR
+                CT-03 = 1.
          DISPLAY ' FINISH'.
+         IF CT-01 = REC-LIMIT AND CT-02 NOT = 1
+          DISPLAY 'WARNING: IN-FL TRUNCATED AT REC-LIMIT = ' REC-LIMIT
+         END-IF.
+         IF RESTART-CT = 0 AND CT-01 = 1 AND CT-03 = 1
+          DISPLAY 'WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         IF AS-OF-IS-SET
+          DISPLAY ' RECORDS FILTERED (AFTER AS-OF-DATE): ' CT-FILTERED
+         END-IF.
+         CLOSE REJ-FL.
+         CLOSE CSV-FL.
+         213-WRITE-HEADERS.
+         MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-Y.
+         MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-M.
+         MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-D.
+         MOVE SPACES TO OUT-HDR-REC.
+         STRING RUN-Y '/' RUN-M '/' RUN-D DELIMITED BY SIZE
+          INTO OUT-HDR-REC.
+         WRITE OUT-HDR-REC.
+         MOVE SPACES TO REJ-HDR-REC.
+         STRING RUN-Y '/' RUN-M '/' RUN-D ' : RUN HEADER'
+          DELIMITED BY SIZE INTO REJ-HDR-REC.
+         WRITE REJ-HDR-REC.
+
          205-PROCESS-LINE.
          ADD 1 TO CT-01.
+         IF WARN-THRESHOLD > 0 AND CT-01 = WARN-THRESHOLD
+          AND WARN-IS-NOT-ISSUED
+          DISPLAY 'WARNING: IN-FL APPROACHING REC-LIMIT (' CT-01
+           ' OF ' REC-LIMIT ')'
+          MOVE 'Y' TO WARN-ISSUED-FL
+         END-IF.
           READ IN-FL
            AT END
             MOVE 1 TO CT-03
@@ -80,26 +229,97 @@
             MOVE 0 TO CT-03
             PERFORM  206-MOUT-OUT-REC
           END-READ.
+          IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+           DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+           MOVE 8 TO RETURN-CODE
+          END-IF.
+          DIVIDE CT-01 BY CKPT-INTERVAL GIVING CKPT-Q REMAINDER CKPT-REM.
+          IF CKPT-REM = 0
+           PERFORM 211-WRITE-CHECKPOINT
+          END-IF.
+
+          210-SKIP-RECORD.
+           READ IN-FL
+            AT END
+             MOVE 1 TO CT-02
+            NOT AT END
+             CONTINUE
+           END-READ.
+           IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+            DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+            MOVE 8 TO RETURN-CODE
+           END-IF.
+           ADD 1 TO SKIP-IX.
+
+          211-WRITE-CHECKPOINT.
+           MOVE CT-01 TO CKPT-CT.
+           OPEN OUTPUT CKPT-FL.
+           WRITE CKPT-RCRD.
+           CLOSE CKPT-FL.
 
 
 
           206-MOUT-OUT-REC.
-           STRING
-            CT-01 DELIMITED BY SIZE
-            ' : ' DELIMITED BY SIZE
-            RC-DT-D DELIMITED BY SIZE
+           IF AS-OF-IS-SET AND RC-DT > AS-OF-DATE
+            ADD 1 TO CT-FILTERED
+           ELSE
+            PERFORM 209-VALIDATE-AND-WRITE
+           END-IF.
+
+          209-VALIDATE-AND-WRITE.
+           MOVE SPACES TO REJ-REASON.
+           IF RC-DT-M < 1 OR RC-DT-M > 12
+            MOVE 'INVALID RC-DT-M' TO REJ-REASON
+           ELSE
+            IF RC-DT-D < 1 OR RC-DT-D > 31
+             MOVE 'INVALID RC-DT-D' TO REJ-REASON
+            END-IF
+           END-IF.
+           IF REJ-REASON = SPACES
+            STRING
+             CT-01 DELIMITED BY SIZE
+             ' : ' DELIMITED BY SIZE
+             RC-DT-D DELIMITED BY SIZE
+
+             '/' DELIMITED BY SIZE
+             RC-DT-M DELIMITED BY SIZE
+             '/' DELIMITED BY SIZE
+             RC-DT-Y DELIMITED BY SIZE
+            INTO OUT-REC
+            END-STRING
+            WRITE OUT-REC
+            PERFORM 212-WRITE-CSV-REC
+           ELSE
+            PERFORM 208-REJECT-LINE
+           END-IF.
+
+          212-WRITE-CSV-REC.
+           MOVE SPACES TO CSV-REC.
+           STRING CT-01 ',' RC-DT-D ',' RC-DT-M ',' RC-DT-Y
+            DELIMITED BY SIZE INTO CSV-REC.
+           WRITE CSV-REC.
 
-            '/' DELIMITED BY SIZE
-            RC-DT-M DELIMITED BY SIZE
-            '/' DELIMITED BY SIZE
-            RC-DT-Y DELIMITED BY SIZE
-           INTO OUT-REC.
-           WRITE OUT-REC.
+          208-REJECT-LINE.
+           MOVE RC-DT-D TO R-DT-D.
+           MOVE RC-DT-M TO R-DT-M.
+           MOVE RC-DT-Y TO R-DT-Y.
+           MOVE REJ-REASON TO R-REASON.
+           DISPLAY 'REJECTED: ' RCRD-REJ.
+           WRITE RCRD-REJ.
+           ADD 1 TO CT-REJECTED.
 
 
 
         300-END.
+         MOVE ZEROS TO CKPT-CT.
+         OPEN OUTPUT CKPT-FL.
+         WRITE CKPT-RCRD.
+         CLOSE CKPT-FL.
+         IF CT-REJECTED > 0
+          DISPLAY ' RECORDS REJECTED: ' CT-REJECTED
+          MOVE 4 TO RETURN-CODE
+         END-IF.
          DISPLAY 'END-PROGRAM: FHDR0004'.
 
-         STOP RUN.
+         GOBACK.
        END PROGRAM FHDR0004.
