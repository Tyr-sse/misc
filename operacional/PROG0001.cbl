@@ -5,14 +5,17 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. PROG0001.
+        PROGRAM-ID. PROG0002.
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
 
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-          SELECT IN-FL ASSIGN ".\..\fls\in0002.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT IN-FL ASSIGN IN-FL-PATH
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS K
+          FILE STATUS IS STTS-IN.
       *   SELECT OUT-FL ASSIGN ''.
        DATA DIVISION.
         FILE SECTION.
@@ -21,57 +24,141 @@
            02 K                                   PIC 9999 VALUE ZEROS.
            02 VAL.
             03 VAL-01                             PIC 9 OCCURS 10 TIMES.
-            03 VAL-03                             PIC 9(10).
-            03 VAL-04                             PIC 9(10).
-            03 VAL-05                             PIC 9(10).
+            03 VAL-03                             PIC S9(10)
+             SIGN IS TRAILING SEPARATE CHARACTER.
+            03 VAL-04                             PIC S9(10)
+             SIGN IS TRAILING SEPARATE CHARACTER.
+            03 VAL-05                             PIC S9(10)
+             SIGN IS TRAILING SEPARATE CHARACTER.
 
 
         WORKING-STORAGE SECTION.
+         77 STTS-IN                  PIC 99.
+         77 IN-FL-PATH                PIC X(80)
+             VALUE '.\..\fls\in0002.txt'.
+         77 IN-FL-PATH-ENV            PIC X(80).
          01 CT-LN                    PIC 9999 VALUE ZEROS.
          01 EOF                      PIC 9    VALUE ZERO.
+         77 RECHECK-K                PIC 9999 VALUE 1.
 
          01 CASAS                    PIC X(14) OCCURS 10 TIMES.
+         01 DIGIT-CT                 PIC 9(6) OCCURS 10 TIMES VALUE ZEROS.
+         77 DIGIT-IX                 PIC 99.
+
+         77 SEEN-CT                  PIC 9(4) COMP VALUE ZEROS.
+         77 SEEN-IX                  PIC 9(4) COMP.
+         77 DUP-FL                   PIC X.
+          88 IS-DUP                                          VALUE 'Y'.
+          88 IS-NOT-DUP                                      VALUE 'N'.
+         01 SEEN-TBL.
+          02 SEEN-K OCCURS 11 TIMES  PIC 9999.
+         77 DUP-CT                   PIC 9(6) VALUE ZEROS.
 
 
 
        PROCEDURE DIVISION.
         000-MAIN.
-      *  DISPLAY 'MAIN: PROG0001'.
+      *  DISPLAY 'MAIN: PROG0002'.
          PERFORM 100-INIT.
          PERFORM 200-PROCESS.
          PERFORM 300-END.
         100-INIT.
-      *  DISPLAY 'INIT: PROG0001'.
+      *  DISPLAY 'INIT: PROG0002'.
+         ACCEPT IN-FL-PATH-ENV FROM ENVIRONMENT 'PROG0002_INFILE'.
+         IF IN-FL-PATH-ENV NOT = SPACES
+          MOVE IN-FL-PATH-ENV TO IN-FL-PATH
+         END-IF.
+         PERFORM 101-BUILD-CASAS.
+
+        101-BUILD-CASAS.
+         MOVE 'DIGIT 0 COUNT ' TO CASAS(1).
+         MOVE 'DIGIT 1 COUNT ' TO CASAS(2).
+         MOVE 'DIGIT 2 COUNT ' TO CASAS(3).
+         MOVE 'DIGIT 3 COUNT ' TO CASAS(4).
+         MOVE 'DIGIT 4 COUNT ' TO CASAS(5).
+         MOVE 'DIGIT 5 COUNT ' TO CASAS(6).
+         MOVE 'DIGIT 6 COUNT ' TO CASAS(7).
+         MOVE 'DIGIT 7 COUNT ' TO CASAS(8).
+         MOVE 'DIGIT 8 COUNT ' TO CASAS(9).
+         MOVE 'DIGIT 9 COUNT ' TO CASAS(10).
 
         200-PROCESS.
-      *  DISPLAY 'PROCESS: PROG0001'.
+      *  DISPLAY 'PROCESS: PROG0002'.
          OPEN INPUT IN-FL.
          MOVE 0 TO CT-LN.
-         PERFORM 201-NEXT-INPUT UNTIL CT-LN>10 OR EOF EQUALS 1.
+         PERFORM 201-NEXT-INPUT UNTIL CT-LN>10 OR EOF = 1.
+         IF CT-LN = 0
+          DISPLAY 'WARNING: IN-FL HAS ZERO RECORDS'
+          MOVE 4 TO RETURN-CODE
+         END-IF.
+         PERFORM 205-RECHECK-RECORD.
          CLOSE IN-FL.
 
 
 
         201-NEXT-INPUT.
-         READ IN-FL
+         READ IN-FL NEXT RECORD
           AT END
            DISPLAY 'EOF'
            MOVE 1 TO EOF
           NOT AT END
-
-           PERFORM 204-EXTEND-VAL-01
-           ADD 1 TO CT-LN
+           PERFORM 202-CHECK-DUP-K
+           IF IS-DUP
+            DISPLAY 'REJECTED: DUPLICATE K = ' K
+            ADD 1 TO DUP-CT
+           ELSE
+            PERFORM 203-ADD-SEEN-K
+            PERFORM 204-EXTEND-VAL-01
+            ADD 1 TO CT-LN
+           END-IF
          END-READ.
+         IF STTS-IN NOT = ZEROS AND STTS-IN NOT = 10
+          DISPLAY 'I/O ERROR READING IN-FL, STATUS = ' STTS-IN
+          MOVE 8 TO RETURN-CODE
+         END-IF.
+
+        202-CHECK-DUP-K.
+         MOVE 'N' TO DUP-FL.
+         MOVE 1 TO SEEN-IX.
+         PERFORM 206-SCAN-SEEN-K UNTIL SEEN-IX > SEEN-CT OR IS-DUP.
+
+        206-SCAN-SEEN-K.
+         IF SEEN-K(SEEN-IX) = K
+          MOVE 'Y' TO DUP-FL
+         ELSE
+          ADD 1 TO SEEN-IX
+         END-IF.
+
+        203-ADD-SEEN-K.
+         ADD 1 TO SEEN-CT.
+         MOVE K TO SEEN-K(SEEN-CT).
+
         204-EXTEND-VAL-01.
          DISPLAY 'EXTENDING' .
 
          EVALUATE VAL-01(1)
-
-
-
+          WHEN 0 ADD 1 TO DIGIT-CT(1)
+          WHEN 1 ADD 1 TO DIGIT-CT(2)
+          WHEN 2 ADD 1 TO DIGIT-CT(3)
+          WHEN 3 ADD 1 TO DIGIT-CT(4)
+          WHEN 4 ADD 1 TO DIGIT-CT(5)
+          WHEN 5 ADD 1 TO DIGIT-CT(6)
+          WHEN 6 ADD 1 TO DIGIT-CT(7)
+          WHEN 7 ADD 1 TO DIGIT-CT(8)
+          WHEN 8 ADD 1 TO DIGIT-CT(9)
+          WHEN 9 ADD 1 TO DIGIT-CT(10)
          END-EVALUATE.
 
-
+        205-RECHECK-RECORD.
+         MOVE RECHECK-K TO K.
+         READ IN-FL
+          INVALID KEY
+           DISPLAY 'RECHECK: NO RECORD FOUND FOR K = ' RECHECK-K
+           MOVE 4 TO RETURN-CODE
+          NOT INVALID KEY
+           DISPLAY 'RECHECK: RE-READ K = ' K
+            ' VAL-01(1) = ' VAL-01(1)
+         END-READ.
 
 
 
@@ -80,6 +167,16 @@
 
 
         300-END.
-         DISPLAY 'END-PROGRAM: PROG0001'.
-         STOP RUN.
-       END PROGRAM PROG0001.
+         DISPLAY 'END-PROGRAM: PROG0002'.
+         IF DUP-CT NOT = 0
+          DISPLAY 'DUPLICATE K VALUES REJECTED: ' DUP-CT
+         END-IF.
+         DISPLAY '-- DENOMINATION SUMMARY --'.
+         MOVE 1 TO DIGIT-IX.
+         PERFORM 301-DISPLAY-CASA UNTIL DIGIT-IX > 10.
+         GOBACK.
+
+        301-DISPLAY-CASA.
+         DISPLAY ' ' CASAS(DIGIT-IX) ': ' DIGIT-CT(DIGIT-IX).
+         ADD 1 TO DIGIT-IX.
+       END PROGRAM PROG0002.
