@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author: THIAGO ARCANJO
+      * Date: 20220722
+      * Purpose: ESTUDAR COBOL - DRIVER DE LOTE (BATCH DRIVER)
+      * BATCH DRIVER 0001
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. BDRV0001.
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+
+       DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+         77 CHAIN-STATUS                              PIC X VALUE 'Y'.
+          88 CHAIN-OK                                  VALUE 'Y'.
+         77 CHAIN-WARN-FL                              PIC X VALUE 'N'.
+          88 CHAIN-HAD-WARNING                         VALUE 'Y'.
+         77 STEP-NAME                                  PIC X(10).
+         77 SKIP-MANIFEST-ENV                          PIC X(3).
+
+
+
+
+       PROCEDURE DIVISION.
+        000-MAIN.
+         DISPLAY 'MAIN: BDRV0001'.
+         PERFORM 100-INIT.
+         PERFORM 200-PROCESS.
+         PERFORM 300-END.
+
+        100-INIT.
+         DISPLAY 'INIT: BDRV0001'.
+         MOVE 'Y' TO CHAIN-STATUS.
+         PERFORM 101-BYPASS-MANIFEST-CHECK.
+
+        101-BYPASS-MANIFEST-CHECK.
+         ACCEPT SKIP-MANIFEST-ENV FROM ENVIRONMENT
+          'BDRV0001_SKIPMANIFEST'.
+         IF SKIP-MANIFEST-ENV(1:1) = 'Y'
+          DISPLAY 'BDRV0001_SKIPMANIFEST SET, BYPASSING MANIFEST CHECK'
+          DISPLAY 'PROG0001_SKIPMANIFEST' UPON ENVIRONMENT-NAME
+          DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+          DISPLAY 'CONV0001_SKIPMANIFEST' UPON ENVIRONMENT-NAME
+          DISPLAY 'Y' UPON ENVIRONMENT-VALUE
+         END-IF.
+
+        200-PROCESS.
+         DISPLAY 'PROCESS: BDRV0001'.
+         DISPLAY '-- STEP GROUP 1: READ / VALIDATE --'.
+         IF CHAIN-OK
+          PERFORM 201-RUN-FHDR0001
+         END-IF.
+         IF CHAIN-OK
+          PERFORM 202-RUN-FHDR0004
+         END-IF.
+         IF CHAIN-OK
+          PERFORM 203-RUN-PROG0001
+         END-IF.
+         IF CHAIN-OK
+          PERFORM 204-RUN-PROG0002
+         END-IF.
+         DISPLAY '-- STEP GROUP 2: CONVERT --'.
+         IF CHAIN-OK
+          PERFORM 205-RUN-CONV0001
+         END-IF.
+         DISPLAY '-- STEP GROUP 3: FORMAT / REPORT --'.
+         IF CHAIN-OK
+          PERFORM 206-RUN-FHDR0002
+         END-IF.
+         IF CHAIN-OK
+          PERFORM 207-RUN-FHDR0003
+         END-IF.
+         IF CHAIN-OK
+          PERFORM 208-RUN-FHDR0005
+         END-IF.
+
+        201-RUN-FHDR0001.
+         MOVE 'FHDR0001' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'FHDR0001'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        202-RUN-FHDR0004.
+         MOVE 'FHDR0004' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'FHDR0004'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        203-RUN-PROG0001.
+         MOVE 'PROG0001' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'PROG0001'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        204-RUN-PROG0002.
+         MOVE 'PROG0002' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'PROG0002'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        205-RUN-CONV0001.
+         MOVE 'CONV0001' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'CONV0001'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        206-RUN-FHDR0002.
+         MOVE 'FHDR0002' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'FHDR0002'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        207-RUN-FHDR0003.
+         MOVE 'FHDR0003' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'FHDR0003'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        208-RUN-FHDR0005.
+         MOVE 'FHDR0005' TO STEP-NAME.
+         DISPLAY 'STEP: ' STEP-NAME.
+         MOVE ZERO TO RETURN-CODE.
+         CALL 'FHDR0005'.
+         PERFORM 210-CHECK-STEP-RC.
+
+        210-CHECK-STEP-RC.
+         IF RETURN-CODE >= 8
+          DISPLAY 'STEP FAILED: ' STEP-NAME
+           ' RETURN-CODE = ' RETURN-CODE
+          DISPLAY 'HALTING BATCH CHAIN'
+          MOVE 'N' TO CHAIN-STATUS
+         ELSE
+          IF RETURN-CODE > 0
+           DISPLAY 'STEP WARNING: ' STEP-NAME
+            ' RETURN-CODE = ' RETURN-CODE
+           MOVE 'Y' TO CHAIN-WARN-FL
+          END-IF
+         END-IF.
+
+        300-END.
+         DISPLAY 'END-PROGRAM: BDRV0001'.
+         IF CHAIN-OK
+          DISPLAY 'BATCH CHAIN COMPLETED SUCCESSFULLY'
+          IF CHAIN-HAD-WARNING
+           DISPLAY 'ONE OR MORE STEPS COMPLETED WITH WARNINGS'
+          END-IF
+         ELSE
+          DISPLAY 'BATCH CHAIN ABORTED DUE TO A STEP FAILURE'
+         END-IF.
+         GOBACK.
+       END PROGRAM BDRV0001.
